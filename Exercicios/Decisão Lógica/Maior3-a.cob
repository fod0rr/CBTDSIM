@@ -4,10 +4,16 @@
        Author.              BERGAMASCHI, MARCELO.
        Date-Written.        2025-09-24.
        Date-Compiled.
-       Installation.        IFSP-Cubat‹o.
+       Installation.        IFSP-Cubatao.
        Security.            PROGRAMA EXEMPLO DE CODIGO COBOL
-                            ACHAR E EXIBIR O MAIOR DE 3 VALORES.
-                            
+                            ACHAR E EXIBIR O MAIOR DE N VALORES.
+      *----------------------------------------------------*
+      * Modification History:
+      * 2026-08-09  Generalized from a fixed A/B/C comparison to an
+      *             Occurs-based table so any number of values (not
+      *             just three) can be compared in one run.
+      *----------------------------------------------------*
+
        Environment Division.
       *----------------------------------------------------*
        Configuration Section.
@@ -16,32 +22,51 @@
        Object-Computer.     IBM-PC.
        Special-Names.
               Decimal-Point Is Comma.
-              
+
        Data Division.
       *----------------------------------------------------*
        Working-Storage Section.
-       77  A                              Pic 9(03) Value Zeros.
-       77  B                              Pic 9(03) Value Zeros.
-       77  C                              Pic 9(03) Value Zeros.
-       
+       77  QTD-VALORES                    Pic 9(02) Value Zeros.
+       77  MAIOR                          Pic 9(03) Value Zeros.
+       77  NUM-VALOR                      Pic 9(02) Value Zeros.
+
+       01  TABELA-VALORES Value Zeros.
+           05  VALOR-TAB Occurs 50 Times Indexed By IX-VAL
+                          Pic 9(03).
+
        Procedure Division.
        INICIO.
-              Display "Digite o 1¼ valor : ".
-              Accept A.
-              Display "Digite o 2¼ valor : ".
-              Accept B.
-              Display "Digite o 3¼ valor : ".
-              Accept C.
-              
-              If A > B
-                If A > C 
-                  Display "O maior Ž ", A
-                Else
-                  Display "O maior Ž ", C
-              Else
-                If B > C 
-                  Display "O maior Ž ", B
-                Else
-                  Display "O maior Ž ", C.
-              
-              Stop Run.
\ No newline at end of file
+              Perform ENTRAR-QTD Until QTD-VALORES > 1.
+
+              Perform ENTRAR-VALOR
+                 Varying IX-VAL From 1 By 1
+                 Until IX-VAL > QTD-VALORES.
+
+              Perform ACHAR-MAIOR.
+
+              Display "O maior e ", MAIOR.
+
+              Stop Run.
+
+       ENTRAR-QTD.
+              Display "Quantos valores deseja comparar (minimo 2) : ".
+              Accept QTD-VALORES.
+              If QTD-VALORES > 50
+                 Move 50 To QTD-VALORES.
+              If QTD-VALORES < 2
+                 Display "Informe ao menos 2 valores !".
+
+       ENTRAR-VALOR.
+              Set NUM-VALOR To IX-VAL.
+              Display "Digite o valor numero ", NUM-VALOR, " : ".
+              Accept VALOR-TAB(IX-VAL).
+
+       ACHAR-MAIOR.
+              Move VALOR-TAB(1) To MAIOR.
+              Perform COMPARAR-MAIOR
+                 Varying IX-VAL From 2 By 1
+                 Until IX-VAL > QTD-VALORES.
+
+       COMPARAR-MAIOR.
+              If VALOR-TAB(IX-VAL) > MAIOR
+                 Move VALOR-TAB(IX-VAL) To MAIOR.
