@@ -4,10 +4,19 @@
        Author.              BERGAMASCHI, MARCELO.
        Date-Written.        2025-09-24.
        Date-Compiled.
-       Installation.        IFSP-Cubat�o.
+       Installation.        IFSP-Cubatao.
        Security.            PROGRAMA EXEMPLO DE CODIGO COBOL
-                            ACHAR E EXIBIR O MAIOR DE 3 VALORES.
-                            
+                            ACHAR E EXIBIR O MAIOR DE N VALORES,
+                            INDICANDO EMPATES E A ORDEM COMPLETA.
+      *----------------------------------------------------*
+      * Modification History:
+      * 2026-08-09  Generalized from a fixed A/B/C comparison to an
+      *             Occurs-based table, same as Maior3-a.cob.
+      * 2026-08-09  Also reports how many values tie for the maximum
+      *             and prints every value in ascending order, not
+      *             just the maximum itself.
+      *----------------------------------------------------*
+
        Environment Division.
       *----------------------------------------------------*
        Configuration Section.
@@ -16,30 +25,99 @@
        Object-Computer.     IBM-PC.
        Special-Names.
               Decimal-Point Is Comma.
-              
+
        Data Division.
       *----------------------------------------------------*
        Working-Storage Section.
-       77  A                              Pic 9(03) Value Zeros.
-       77  B                              Pic 9(03) Value Zeros.
-       77  C                              Pic 9(03) Value Zeros.
+       77  QTD-VALORES                    Pic 9(02) Value Zeros.
+       77  NUM-VALOR                      Pic 9(02) Value Zeros.
        77  MAIOR                          Pic 9(03) Value Zeros.
-       
+       77  QTD-EMPATES                    Pic 9(02) Value Zeros.
+       77  VALOR-TEMP                     Pic 9(03) Value Zeros.
+
+       01  TABELA-VALORES Value Zeros.
+           05  VALOR-TAB Occurs 50 Times Indexed By IX-VAL IX-COMP
+                          Pic 9(03).
+
        Procedure Division.
        INICIO.
-              Display "Digite o 1� valor : ".
-              Accept A.
-              Display "Digite o 2� valor : ".
-              Accept B.
-              Display "Digite o 3� valor : ".
-              Accept C.
-
-              Move A To MAIOR.
-              If B > MAIOR 
-                Move B To MAIOR.
-              If C > MAIOR 
-                Move C To MAIOR.
-                  
-              Display "O maior � ", MAIOR.
-              
-              Stop Run.
\ No newline at end of file
+              Perform ENTRAR-QTD Until QTD-VALORES > 1.
+
+              Perform ENTRAR-VALOR
+                 Varying IX-VAL From 1 By 1
+                 Until IX-VAL > QTD-VALORES.
+
+              Perform ACHAR-MAIOR.
+              Perform CONTAR-EMPATES.
+              Perform ORDENAR.
+
+              Display "O maior e ", MAIOR.
+              If QTD-EMPATES > 1
+                 Display QTD-EMPATES, " valores empatam no maior."
+              Else
+                 Display "Nenhum outro valor empata no maior.".
+
+              Display "Ordem crescente :".
+              Perform IMPRIMIR-VALOR
+                 Varying IX-VAL From 1 By 1
+                 Until IX-VAL > QTD-VALORES.
+
+              Stop Run.
+
+       ENTRAR-QTD.
+              Display "Quantos valores deseja comparar (minimo 2) : ".
+              Accept QTD-VALORES.
+              If QTD-VALORES > 50
+                 Move 50 To QTD-VALORES.
+              If QTD-VALORES < 2
+                 Display "Informe ao menos 2 valores !".
+
+       ENTRAR-VALOR.
+              Set NUM-VALOR To IX-VAL.
+              Display "Digite o valor numero ", NUM-VALOR, " : ".
+              Accept VALOR-TAB(IX-VAL).
+
+       ACHAR-MAIOR.
+              Move VALOR-TAB(1) To MAIOR.
+              Perform COMPARAR-MAIOR
+                 Varying IX-VAL From 2 By 1
+                 Until IX-VAL > QTD-VALORES.
+
+       COMPARAR-MAIOR.
+              If VALOR-TAB(IX-VAL) > MAIOR
+                 Move VALOR-TAB(IX-VAL) To MAIOR.
+
+      * Counts how many entries equal MAIOR, so a three-way (or
+      * wider) tie for first place is reported instead of silently
+      * picking one of the tied values.
+       CONTAR-EMPATES.
+              Move Zeros To QTD-EMPATES.
+              Perform VERIFICAR-EMPATE
+                 Varying IX-VAL From 1 By 1
+                 Until IX-VAL > QTD-VALORES.
+
+       VERIFICAR-EMPATE.
+              If VALOR-TAB(IX-VAL) = MAIOR
+                 Add 1 To QTD-EMPATES.
+
+      * Selection sort of VALOR-TAB into ascending order, so the
+      * full ranking can be printed after the maximum is known.
+       ORDENAR.
+              Perform ORDENAR-PASSO
+                 Varying IX-VAL From 1 By 1
+                 Until IX-VAL > QTD-VALORES - 1.
+
+       ORDENAR-PASSO.
+              Set IX-COMP To IX-VAL.
+              Perform LOCALIZAR-MENOR
+                 Varying IX-COMP From IX-VAL By 1
+                 Until IX-COMP > QTD-VALORES.
+
+       LOCALIZAR-MENOR.
+              If VALOR-TAB(IX-COMP) < VALOR-TAB(IX-VAL)
+                 Move VALOR-TAB(IX-VAL)  To VALOR-TEMP
+                 Move VALOR-TAB(IX-COMP) To VALOR-TAB(IX-VAL)
+                 Move VALOR-TEMP         To VALOR-TAB(IX-COMP).
+
+       IMPRIMIR-VALOR.
+              Display "  ", VALOR-TAB(IX-VAL).
