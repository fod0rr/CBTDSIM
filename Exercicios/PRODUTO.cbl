@@ -7,6 +7,54 @@
        Installation. IFSP-Cubatao.
        Security.     EXEMPLO DE CODIFICACAO COBOL
                      LACOS DE REPETICAO.
+      *----------------------------------------------------*
+      * Modification History:
+      * 2026-08-09  Persist every REGPROD entry to PRODUTOS.DAT
+      *             instead of keeping it only in Working-Storage.
+      * 2026-08-09  Reject a COD that duplicates one already on file
+      *             or already entered this session, and reprompt.
+      * 2026-08-09  Break MONTANTE-GERAL out into a per-supplier
+      *             subtotal report.
+      * 2026-08-09  Reject zero VALOR-UNIT/QTD and reprompt, same as
+      *             ENTRAR-CODIGO already does for COD.
+      * 2026-08-09  Warn at entry time when QTD falls at or below the
+      *             reorder point, and list every low-stock product
+      *             again in EXIBIR-DADOS.
+      * 2026-08-09  EXIBIR-DADOS now also appends a dated summary
+      *             (qtd de produtos, montante geral) to a written
+      *             inventory report file.
+      * 2026-08-09  End with GOBACK instead of STOP RUN so this program
+      *             can be CALLed as a step from the daily batch job
+      *             (PROCESSOS-DO-DIA) without ending the run unit.
+      * 2026-08-09  DDD narrowed to its real two-digit width and
+      *             validated to 11-99; NUMERO is now entered and
+      *             validated on its own instead of being accepted
+      *             blindly into the whole FONE-FORN group.
+      * 2026-08-09  INICIO's Open/Write now check ERRO-PROD the same
+      *             way GRAVAR-RELATORIO already does, instead of
+      *             silently pressing on past an open or write failure.
+      * 2026-08-09  ARQUIVO-RELATORIO back to Assign to DISK plus
+      *             Value Of File-Id, the same convention ARQUIVO-
+      *             PRODUTOS already uses, since it never needed the
+      *             runtime path redirection that justified switching
+      *             ARQUIVO-PROVA to a bare Assign in SEXO.cbl.
+      * 2026-08-09  ENTRAR-DADOS now resets VALOR-UNIT/QTD/DDD/NUMERO
+      *             at the top of every call, so a later product can
+      *             no longer inherit fields already in range from the
+      *             prior one and skip its own reprompt loops. Guarded
+      *             GRAVAR-PRODUTO's CODIGO-TAB insert with the same
+      *             QTD-CODIGOS = 500 limit CARREGAR-CODIGOS already
+      *             respects, and added ARQUIVO-PRODUTOS' missing
+      *             Record Contains clause.
+      * 2026-08-09  VERIFICAR-ESTOQUE and ACUMULAR-FORNECEDOR now guard
+      *             TABELA-BAIXO-ESTOQUE and TABELA-FORNECEDORES with
+      *             the same QTD-x < N check already used for
+      *             CODIGO-TAB, instead of indexing past the table
+      *             once 500/50 entries are reached. Reorder point is
+      *             now a per-product QTD-MIN entered and persisted
+      *             on REGPROD-ARQ, replacing the old shop-wide
+      *             QTD-MINIMA default.
+      *----------------------------------------------------*
 
        Environment Division.
       *----------------------------------------------------*
@@ -17,15 +65,81 @@
        Special-Names.
               Decimal-Point Is Comma.
 
+       Input-Output Section.
+       File-Control.
+           Select ARQUIVO-PRODUTOS Assign to DISK
+           Organization Is Line Sequential
+           Access Mode Is Sequential
+           File Status Is ERRO-PROD.
+
+           Select ARQUIVO-RELATORIO Assign to DISK
+           Organization Is Line Sequential
+           Access Mode Is Sequential
+           File Status Is ERRO-REL.
+
        Data Division.
       *----------------------------------------------------*
+       File Section.
+      *-----------------------*
+       FD  ARQUIVO-PRODUTOS
+           Label Record Is Standard
+           Record Contains 62 Characters
+           Data Record Is REGPROD-ARQ
+           Value Of File-Id "PRODUTOS.DAT".
+
+       01  REGPROD-ARQ.
+              05 COD-ARQ                  Pic 9(05).
+              05 DESCRICAO-ARQ            Pic X(30).
+              05 VALOR-UNIT-ARQ           Pic 9(05)V99.
+              05 QTD-ARQ                  Pic 9(03).
+              05 QTD-MIN-ARQ              Pic 9(03).
+              05 COD-FORN-ARQ             Pic 9(04).
+              05 DDD-ARQ                  Pic 9(02).
+              05 NUMERO-ARQ               Pic 9(08).
+
+       FD  ARQUIVO-RELATORIO
+           Label Record Is Standard
+           Record Contains 22 Characters
+           Data Record Is REG-RELATORIO
+           Value Of File-Id "RELATORIO.DAT".
+
+       01  REG-RELATORIO.
+              05 REL-DATA                 Pic 9(08).
+              05 REL-QTD-PRODUTOS         Pic 9(04).
+              05 REL-MONTANTE             Pic 9(08)V99.
+
        Working-Storage Section.
       *-----------------------*
+       77  ERRO-REL                       Pic X(02) Value "00".
+       77  DATA-RELATORIO                 Pic 9(08) Value Zeros.
        77  QTD-PRODUTOS                   Pic 9(04) Value Zeros.
        77  MONTANTE-GERAL                 Pic 9(08)V99 Value Zeros.
        77  SUB-TOTAL                      Pic 9(06)V99 Value Zeros.
        77  MASCARA                        Pic ZZ.ZZZ.ZZ9,99.
        77  FIM                            Pic X(02) Value Spaces.
+       77  ERRO-PROD                      Pic X(02) Value "00".
+       77  REPETIR-CODIGO                 Pic X(01) Value "S".
+       77  SW-DUPLICADO                   Pic X(01) Value "N".
+           88 CODIGO-DUPLICADO                   Value "S".
+       77  QTD-CODIGOS                    Pic 9(03) Value Zeros.
+
+       01  TABELA-CODIGOS Value Zeros.
+              05 CODIGO-TAB Occurs 500 Times Indexed By IX-COD
+                            Pic 9(05).
+
+       77  QTD-BAIXO-ESTOQUE              Pic 9(03) Value Zeros.
+
+       01  TABELA-BAIXO-ESTOQUE Value Zeros.
+              05 BAIXO-TAB Occurs 500 Times Indexed By IX-BAIXO.
+                     10 COD-BAIXO-TAB     Pic 9(05).
+                     10 QTD-BAIXO-TAB     Pic 9(03).
+
+       77  QTD-FORNECEDORES               Pic 9(02) Value Zeros.
+
+       01  TABELA-FORNECEDORES Value Zeros.
+              05 FORN-TAB Occurs 50 Times Indexed By IX-FORN.
+                     10 COD-FORN-TAB      Pic 9(04).
+                     10 SUBTOTAL-FORN-TAB Pic 9(08)V99.
 
        01  REGPROD.
               05 CODIGO.
@@ -33,47 +147,257 @@
               05 DESCRICAO                Pic X(30) Value Spaces.
               05 VALOR-UNIT               Pic 9(05)V99 Value Zeros.
               05 QTD                      Pic 9(03) Value Zeros.
+              05 QTD-MIN                  Pic 9(03) Value Zeros.
               05 FORNECEDOR.
                      10 COD-FORN          Pic 9(04) Value Zeros.
                      10 FONE-FORN.
-                            15 DDD        Pic 9(04) Value Zeros.
+                            15 DDD        Pic 9(02) Value Zeros.
                             15 NUMERO     Pic 9(08) Value Zeros.
 
        Procedure Division.
        INICIO.
+              Perform CARREGAR-CODIGOS.
+              Perform ABRIR THRU ABRIR-EXIT.
+              If FIM = "OK"
+                 GO TO END-OF-JOB.
+
               Perform ENTRAR-CODIGO.
               Perform ENTRAR-DADOS Until FIM = "OK".
               Perform EXIBIR-DADOS.
-              Stop Run.
+
+              Close ARQUIVO-PRODUTOS.
+              GO TO END-OF-JOB.
+
+       ABRIR.
+              Move Spaces To FIM.
+              Open EXTEND ARQUIVO-PRODUTOS.
+              If ERRO-PROD = "35"
+                 Open OUTPUT ARQUIVO-PRODUTOS.
+
+              If ERRO-PROD Not = "00"
+                 Display "Erro ao abrir ARQUIVO-PRODUTOS, status "
+                    ERRO-PROD
+                 Move "OK" To FIM.
+
+       ABRIR-EXIT.
+              EXIT.
 
        ENTRAR-DADOS.
+              Move Zeros To VALOR-UNIT, QTD, QTD-MIN, DDD, NUMERO.
               Display "Descricao............:".
 	      Accept DESCRICAO.
-              Display "Valor unitario.......:".
-              Accept VALOR-UNIT.
-	      Display "Quantidade...........:".
-              Accept QTD.
+              Perform ENTRAR-VALOR-UNIT Until VALOR-UNIT > Zeros.
+              Perform ENTRAR-QTD Until QTD > Zeros.
+              Display "Qtd minima p/ reposic:".
+              Accept QTD-MIN.
+              Perform VERIFICAR-ESTOQUE.
 	      Display "Codigo do fornecedor.:".
 	      Accept COD-FORN.
-              Display "Telefone.............:".
-	      Accept FONE-FORN.
+              Perform ENTRAR-DDD
+                 Until DDD Not < 11 And DDD Not > 99.
+              Perform ENTRAR-NUMERO Until NUMERO > Zeros.
 
               Add 1 To QTD-PRODUTOS.
 
               Multiply QTD By VALOR-UNIT Giving SUB-TOTAL.
               Add SUB-TOTAL To MONTANTE-GERAL.
 
+              Perform ACUMULAR-FORNECEDOR.
+              Perform GRAVAR-PRODUTO.
+
               Perform ENTRAR-CODIGO.
 
+       GRAVAR-PRODUTO.
+              Move COD         To COD-ARQ.
+              Move DESCRICAO   To DESCRICAO-ARQ.
+              Move VALOR-UNIT  To VALOR-UNIT-ARQ.
+              Move QTD         To QTD-ARQ.
+              Move QTD-MIN     To QTD-MIN-ARQ.
+              Move COD-FORN    To COD-FORN-ARQ.
+              Move DDD         To DDD-ARQ.
+              Move NUMERO      To NUMERO-ARQ.
+              Write REGPROD-ARQ.
+
+              If ERRO-PROD Not = "00"
+                 Display "Erro ao gravar REGPROD-ARQ, status "
+                    ERRO-PROD.
+
+              If QTD-CODIGOS < 500
+                 Add 1 To QTD-CODIGOS
+                 Move COD To CODIGO-TAB(QTD-CODIGOS)
+              Else
+                 Display "Aviso: cadastro de codigos cheio, "
+                    "duplicados nao serao mais detectados !".
+
+       ENTRAR-VALOR-UNIT.
+              Display "Valor unitario.......:".
+              Accept VALOR-UNIT.
+              If VALOR-UNIT = Zeros
+                 Display "Valor unitario invalido !".
+
+       ENTRAR-QTD.
+              Display "Quantidade...........:".
+              Accept QTD.
+              If QTD = Zeros
+                 Display "Quantidade invalida !".
+
+      * DDD is a two-digit Brazilian area code; valid ranges run from
+      * 11 through 99.
+       ENTRAR-DDD.
+              Display "DDD (11 a 99)........:".
+              Accept DDD.
+              If DDD < 11 Or DDD > 99
+                 Display "DDD invalido !".
+
+       ENTRAR-NUMERO.
+              Display "Numero do telefone...:".
+              Accept NUMERO.
+              If NUMERO = Zeros
+                 Display "Numero de telefone invalido !".
+
+      * Flags a product that arrived at or below the reorder point
+      * so it is not lost among everything else entered this run.
+       VERIFICAR-ESTOQUE.
+              If QTD Not > QTD-MIN
+                 Display "Atencao: estoque baixo para o produto ",
+                    COD, " (", QTD, " unidades) !"
+                 If QTD-BAIXO-ESTOQUE < 500
+                    Add 1 To QTD-BAIXO-ESTOQUE
+                    Move COD To COD-BAIXO-TAB(QTD-BAIXO-ESTOQUE)
+                    Move QTD To QTD-BAIXO-TAB(QTD-BAIXO-ESTOQUE)
+                 Else
+                    Display "Aviso: relacao de estoque baixo cheia, "
+                       "produto nao sera listado !".
+
+      * Loads the codes already on PRODUTOS.DAT so ENTRAR-CODIGO can
+      * reject a COD keyed twice, across runs and within this run.
+       CARREGAR-CODIGOS.
+              Move Zeros To QTD-CODIGOS.
+              Open INPUT ARQUIVO-PRODUTOS.
+              If ERRO-PROD = "00"
+                 Perform LER-CODIGO Until ERRO-PROD = "10"
+                    Or QTD-CODIGOS = 500
+                 Close ARQUIVO-PRODUTOS.
+
+       LER-CODIGO.
+              Read ARQUIVO-PRODUTOS Into REGPROD-ARQ
+                 At End
+                    Move "10" To ERRO-PROD
+                 Not At End
+                    Add 1 To QTD-CODIGOS
+                    Move COD-ARQ To CODIGO-TAB(QTD-CODIGOS)
+              End-Read.
+
        ENTRAR-CODIGO.
+              Move "S" To REPETIR-CODIGO.
+              Perform TESTAR-CODIGO Until REPETIR-CODIGO = "N".
+
+       TESTAR-CODIGO.
               Display "Digite o codigo...: ".
               Accept COD.
               If COD = Zeros
-                Move "OK" To FIM.
+                 Move "OK" To FIM
+                 Move "N" To REPETIR-CODIGO
+              Else
+                 Perform VERIFICAR-DUPLICADO
+                 If CODIGO-DUPLICADO
+                    Display "Codigo ja cadastrado, informe outro !"
+                 Else
+                    Move "N" To REPETIR-CODIGO.
+
+       VERIFICAR-DUPLICADO.
+              Move "N" To SW-DUPLICADO.
+              Set IX-COD To 1.
+              Perform COMPARAR-CODIGO
+                 Varying IX-COD From 1 By 1
+                 Until IX-COD > QTD-CODIGOS.
+
+       COMPARAR-CODIGO.
+              If COD = CODIGO-TAB(IX-COD)
+                 Move "S" To SW-DUPLICADO
+                 Set IX-COD To QTD-CODIGOS.
+
+      * Rolls SUB-TOTAL into the matching supplier's running total,
+      * adding a new entry to TABELA-FORNECEDORES on first occurrence.
+       ACUMULAR-FORNECEDOR.
+              Set IX-FORN To 1.
+              Move "N" To SW-DUPLICADO.
+              Perform LOCALIZAR-FORNECEDOR
+                 Varying IX-FORN From 1 By 1
+                 Until IX-FORN > QTD-FORNECEDORES.
+
+              If Not CODIGO-DUPLICADO
+                 If QTD-FORNECEDORES < 50
+                    Add 1 To QTD-FORNECEDORES
+                    Move COD-FORN To COD-FORN-TAB(QTD-FORNECEDORES)
+                    Move SUB-TOTAL
+                       To SUBTOTAL-FORN-TAB(QTD-FORNECEDORES)
+                 Else
+                    Display "Aviso: cadastro de fornecedores cheio, "
+                       "novo fornecedor nao sera totalizado !"
+                 End-If
+              End-If.
+
+       LOCALIZAR-FORNECEDOR.
+              If COD-FORN = COD-FORN-TAB(IX-FORN)
+                 Add SUB-TOTAL To SUBTOTAL-FORN-TAB(IX-FORN)
+                 Move "S" To SW-DUPLICADO
+                 Set IX-FORN To QTD-FORNECEDORES.
 
        EXIBIR-DADOS.
               Move MONTANTE-GERAL To MASCARA.
               Display "Quantidade de produtos.: ", QTD-PRODUTOS.
               Display "Valor do montante geral: ", MASCARA.
 
+              Display "--- Subtotal por fornecedor ---".
+              Perform IMPRIMIR-FORNECEDOR
+                 Varying IX-FORN From 1 By 1
+                 Until IX-FORN > QTD-FORNECEDORES.
+
+              If QTD-BAIXO-ESTOQUE > Zeros
+                 Display "--- Produtos com estoque baixo ---"
+                 Perform IMPRIMIR-BAIXO-ESTOQUE
+                    Varying IX-BAIXO From 1 By 1
+                    Until IX-BAIXO > QTD-BAIXO-ESTOQUE.
+
+              Perform GRAVAR-RELATORIO THRU GRAVAR-RELATORIO-EXIT.
+
+       IMPRIMIR-FORNECEDOR.
+              Move SUBTOTAL-FORN-TAB(IX-FORN) To MASCARA.
+              Display "Fornecedor ", COD-FORN-TAB(IX-FORN),
+                 ": ", MASCARA.
+
+       IMPRIMIR-BAIXO-ESTOQUE.
+              Display "Produto ", COD-BAIXO-TAB(IX-BAIXO), ": ",
+                 QTD-BAIXO-TAB(IX-BAIXO), " unidades".
+
+      * Appends today's inventory totals to ARQUIVO-RELATORIO so the
+      * summary survives after the terminal closes.
+       GRAVAR-RELATORIO.
+              Accept DATA-RELATORIO From Date Yyyymmdd.
+
+              Open Extend ARQUIVO-RELATORIO.
+              If ERRO-REL = "35"
+                 Open Output ARQUIVO-RELATORIO.
+
+              If ERRO-REL Not = "00"
+                 Display "Erro ao abrir ARQUIVO-RELATORIO, status "
+                    ERRO-REL
+                 GO TO GRAVAR-RELATORIO-EXIT.
+
+              Move DATA-RELATORIO To REL-DATA.
+              Move QTD-PRODUTOS   To REL-QTD-PRODUTOS.
+              Move MONTANTE-GERAL To REL-MONTANTE.
+              Write REG-RELATORIO.
+
+              If ERRO-REL Not = "00"
+                 Display "Erro ao gravar REG-RELATORIO, status "
+                    ERRO-REL.
+
+              Close ARQUIVO-RELATORIO.
+
+       GRAVAR-RELATORIO-EXIT.
+              EXIT.
+
        END-OF-JOB.
+              Goback.
