@@ -0,0 +1,151 @@
+      ******************************************************************
+      * Author:       BERGAMASCHI, MARCELO.
+      * Date:         2026-08-09.
+      * Purpose:      Runs the day's four shop programs back to back
+      *               (folha de pagamento, lancamento de notas,
+      *               controle de estoque, cadastro de provas) and
+      *               keeps a single job log of when each step started
+      *               and finished.
+      * Tectonics: cobc -x PROCESSOS-DO-DIA.cbl CALCULA-SALARIO.cbl
+      *               MEDIA.cbl PRODUTO.cbl SEXO.cbl -I Copybooks
+      ******************************************************************
+      * Modification History:
+      * 2026-08-09  First version.
+      * 2026-08-09  ARQUIVO-JOBLOG uses Assign to DISK plus Value Of
+      *             File-Id, the shop's usual convention, since it
+      *             never needed the runtime path redirection that
+      *             justifies ARQUIVO-PROVA's bare Assign in SEXO.cbl.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROCESSOS-DO-DIA.
+       AUTHOR.       BERGAMASCHI, MARCELO.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+       INSTALLATION. IFSP-Cubatao.
+       SECURITY.     EXEMPLO DE CODIFICACAO COBOL
+                     JOB DE PROCESSAMENTO EM LOTE.
+
+       ENVIRONMENT DIVISION.
+      *----------------------------------------------------*
+       CONFIGURATION SECTION.
+      *---------------------*
+       SOURCE-COMPUTER.     IBM-PC.
+       OBJECT-COMPUTER.     IBM-PC.
+       SPECIAL-NAMES.
+              DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-JOBLOG ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS JL-ERRO.
+
+       DATA DIVISION.
+      *----------------------------------------------------*
+       FILE SECTION.
+      *-----------------------*
+       FD  ARQUIVO-JOBLOG
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 41 CHARACTERS
+           DATA RECORD IS REG-JOBLOG
+           VALUE OF FILE-ID "JOBLOG.DAT".
+
+       01  REG-JOBLOG.
+           05  JL-DATA       PIC 9(08).
+           05  JL-HORA       PIC 9(08).
+           05  JL-PROGRAMA   PIC X(15).
+           05  JL-EVENTO     PIC X(10).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+       77  JL-ERRO    PIC X(02) VALUE "00".
+
+       01  DATA-HORA-ATUAL.
+           05  DH-DATA       PIC 9(08).
+           05  DH-HORA       PIC 9(08).
+
+       PROCEDURE DIVISION.
+       INICIO.
+              DISPLAY "*-----------------------------------*".
+              DISPLAY "  PROCESSOS DO DIA - INICIANDO LOTE   ".
+              DISPLAY "*-----------------------------------*".
+
+              PERFORM EXECUTAR-FOLHA.
+              PERFORM EXECUTAR-NOTAS.
+              PERFORM EXECUTAR-ESTOQUE.
+              PERFORM EXECUTAR-PROVAS.
+
+              DISPLAY "*-----------------------------------*".
+              DISPLAY "  PROCESSOS DO DIA - LOTE CONCLUIDO   ".
+              DISPLAY "*-----------------------------------*".
+              STOP RUN.
+
+      * Folha de pagamento (horas/valorHora, INSS/IRRF, 13o salario).
+       EXECUTAR-FOLHA.
+              MOVE "CALCULA-SALARIO" TO JL-PROGRAMA.
+              MOVE "INICIO"          TO JL-EVENTO.
+              PERFORM GRAVAR-LOG THRU GRAVAR-LOG-EXIT.
+
+              CALL "CALCULA-SALARIO".
+
+              MOVE "FIM" TO JL-EVENTO.
+              PERFORM GRAVAR-LOG THRU GRAVAR-LOG-EXIT.
+
+      * Lancamento de notas e calculo de media.
+       EXECUTAR-NOTAS.
+              MOVE "CALCULAR-MEDIA" TO JL-PROGRAMA.
+              MOVE "INICIO"         TO JL-EVENTO.
+              PERFORM GRAVAR-LOG THRU GRAVAR-LOG-EXIT.
+
+              CALL "CALCULAR-MEDIA".
+
+              MOVE "FIM" TO JL-EVENTO.
+              PERFORM GRAVAR-LOG THRU GRAVAR-LOG-EXIT.
+
+      * Controle de estoque (cadastro de produtos, relatorio).
+       EXECUTAR-ESTOQUE.
+              MOVE "PRODUTOS" TO JL-PROGRAMA.
+              MOVE "INICIO"   TO JL-EVENTO.
+              PERFORM GRAVAR-LOG THRU GRAVAR-LOG-EXIT.
+
+              CALL "PRODUTOS".
+
+              MOVE "FIM" TO JL-EVENTO.
+              PERFORM GRAVAR-LOG THRU GRAVAR-LOG-EXIT.
+
+      * Cadastro de provas (roster de alunos do dia).
+       EXECUTAR-PROVAS.
+              MOVE "SEXO"   TO JL-PROGRAMA.
+              MOVE "INICIO" TO JL-EVENTO.
+              PERFORM GRAVAR-LOG THRU GRAVAR-LOG-EXIT.
+
+              CALL "SEXO".
+
+              MOVE "FIM" TO JL-EVENTO.
+              PERFORM GRAVAR-LOG THRU GRAVAR-LOG-EXIT.
+
+      * Appends one line to ARQUIVO-JOBLOG for the event already moved
+      * into JL-PROGRAMA/JL-EVENTO by the calling paragraph.
+       GRAVAR-LOG.
+              OPEN EXTEND ARQUIVO-JOBLOG.
+              IF JL-ERRO = "35"
+                 OPEN OUTPUT ARQUIVO-JOBLOG.
+
+              IF JL-ERRO NOT = "00"
+                 DISPLAY "Erro ao abrir ARQUIVO-JOBLOG, status " JL-ERRO
+                 GO TO GRAVAR-LOG-EXIT.
+
+              ACCEPT DH-DATA FROM DATE YYYYMMDD.
+              ACCEPT DH-HORA FROM TIME.
+              MOVE DH-DATA To JL-DATA.
+              MOVE DH-HORA To JL-HORA.
+              WRITE REG-JOBLOG.
+
+              IF JL-ERRO NOT = "00"
+                 DISPLAY "Erro ao gravar REG-JOBLOG, status " JL-ERRO.
+
+              CLOSE ARQUIVO-JOBLOG.
+
+       GRAVAR-LOG-EXIT.
+              EXIT.
