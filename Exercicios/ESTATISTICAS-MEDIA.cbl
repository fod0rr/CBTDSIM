@@ -0,0 +1,151 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 2026-08-09  New program. Reads the grade history file written
+      *             by CALCULAR-MEDIA and reports class-level
+      *             statistics: turma average, highest/lowest media,
+      *             and how many landed in each SITUACAO.
+      * 2026-08-09  ARQUIVO-HISTORICO back to Assign to DISK plus
+      *             Value Of File-Id, matching the same change in
+      *             MEDIA.cbl so both programs still agree on the
+      *             file they read and write.
+      * 2026-08-09  REG-HISTORICO widened with HIST-TURMA to match
+      *             CALCULAR-MEDIA's own record; the report is now
+      *             scoped to one operator-chosen turma/disciplina
+      *             instead of pooling every turma ever recorded.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ESTATISTICAS-MEDIA.
+       AUTHOR. BERGAMASCHI, MARCELO.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+       INSTALLATION. UNISANTA - SANTOS.
+       SECURITY. RELATORIO DE ESTATISTICAS DA TURMA.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC-486-DX2-66-MHZ.
+       OBJECT-COMPUTER. IBM-PC-AT-486-DX2-66-MHZ.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-HISTORICO ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS HIST-ERRO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQUIVO-HISTORICO
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 52 CHARACTERS
+           DATA RECORD IS REG-HISTORICO
+           VALUE OF FILE-ID "HISTORICO.DAT".
+
+       01  REG-HISTORICO.
+           05  HIST-NOME      PIC X(30).
+           05  HIST-MEDIA     PIC 99V9.
+           05  HIST-SITUACAO  PIC X.
+               88 HIST-APROVADO        VALUE "A".
+               88 HIST-EM-RECUPERACAO  VALUE "R".
+               88 HIST-REPROVADO       VALUE "F".
+           05  HIST-DATA      PIC 9(08).
+           05  HIST-TURMA     PIC X(10).
+
+       WORKING-STORAGE SECTION.
+
+       77  HIST-ERRO      PIC X(02) VALUE "00".
+       77  FIM            PIC X(02) VALUE SPACES.
+       77  QTD-LIDOS      PIC 9(05) VALUE ZEROS.
+       77  QTD-APROVADOS  PIC 9(05) VALUE ZEROS.
+       77  QTD-RECUPERACAO PIC 9(05) VALUE ZEROS.
+       77  QTD-REPROVADOS PIC 9(05) VALUE ZEROS.
+       77  SOMA-MEDIAS    PIC 9(07)V9 VALUE ZEROS.
+       77  MEDIA-TURMA    PIC 9(02)V9 VALUE ZEROS.
+       77  MAIOR-MEDIA    PIC 9(02)V9 VALUE ZEROS.
+       77  MENOR-MEDIA    PIC 9(02)V9 VALUE ZEROS.
+       77  MASCARA        PIC Z9,9.
+       77  TURMA-BUSCA    PIC X(10) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           Perform ABRIR THRU ABRIR-EXIT.
+           If FIM = "OK"
+              GO TO END-OF-JOB.
+
+           Display "*---- Estatisticas da Turma ----*".
+           Display "Turma/disciplina a analisar : ".
+           Accept TURMA-BUSCA.
+           Perform LER-HISTORICO Until HIST-ERRO = "10".
+           Perform FECHAR.
+           Stop Run.
+
+       ABRIR.
+           Move Spaces To FIM.
+           Open INPUT ARQUIVO-HISTORICO.
+           If HIST-ERRO Not = "00"
+              Display "Erro ao abrir ARQUIVO-HISTORICO, status "
+                 HIST-ERRO
+              Move "OK" To FIM.
+
+       ABRIR-EXIT.
+           EXIT.
+
+       LER-HISTORICO.
+           Read ARQUIVO-HISTORICO
+              At End
+                 Move "10" To HIST-ERRO
+              Not At End
+                 If HIST-TURMA = TURMA-BUSCA
+                    Perform ACUMULAR-REGISTRO
+           End-Read.
+
+       ACUMULAR-REGISTRO.
+           Add 1 To QTD-LIDOS.
+           Add HIST-MEDIA To SOMA-MEDIAS.
+
+           If QTD-LIDOS = 1
+              Move HIST-MEDIA To MAIOR-MEDIA
+              Move HIST-MEDIA To MENOR-MEDIA
+           Else
+              If HIST-MEDIA > MAIOR-MEDIA
+                 Move HIST-MEDIA To MAIOR-MEDIA
+              If HIST-MEDIA < MENOR-MEDIA
+                 Move HIST-MEDIA To MENOR-MEDIA.
+
+           If HIST-APROVADO
+              Add 1 To QTD-APROVADOS
+           Else
+              If HIST-EM-RECUPERACAO
+                 Add 1 To QTD-RECUPERACAO
+              Else
+                 Add 1 To QTD-REPROVADOS.
+
+       FECHAR.
+           Display "Turma.................: ", TURMA-BUSCA.
+           Display "Registros lidos......: ", QTD-LIDOS.
+
+           If QTD-LIDOS > Zeros
+              Compute MEDIA-TURMA = SOMA-MEDIAS / QTD-LIDOS
+              Move MEDIA-TURMA To MASCARA
+              Display "Media da turma........: ", MASCARA
+              Move MAIOR-MEDIA To MASCARA
+              Display "Maior media...........: ", MASCARA
+              Move MENOR-MEDIA To MASCARA
+              Display "Menor media...........: ", MASCARA
+              Display "Aprovados.............: ", QTD-APROVADOS
+              Display "Em recuperacao........: ", QTD-RECUPERACAO
+              Display "Reprovados............: ", QTD-REPROVADOS.
+
+           Close ARQUIVO-HISTORICO.
+           If HIST-ERRO Not = "00"
+              Display "Erro ao fechar ARQUIVO-HISTORICO, status "
+                 HIST-ERRO.
+
+       END-OF-JOB.
+           Stop Run.
