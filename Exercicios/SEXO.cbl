@@ -3,6 +3,63 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 2026-08-09  ABRIR now appends to PROVAS.TXT instead of
+      *             truncating it, so each day's run adds to the
+      *             roster instead of replacing it.
+      * 2026-08-09  ARQUIVO-PROVA is no longer tied to a student
+      *             laptop's Downloads folder. Assign-name PROVAS is
+      *             resolved against an environment variable of the
+      *             same name at run time; set PROVAS to the desired
+      *             path to redirect the file, or leave it unset to
+      *             use a file named PROVAS in the current directory.
+      * 2026-08-09  ABRIR, CADASTRAR and FECHAR now check ERRO after
+      *             every OPEN/WRITE/CLOSE and report the file status
+      *             instead of silently pressing on when the file
+      *             could not be written or closed.
+      * 2026-08-09  ENTRAR-CODIGO now rejects a CODIGO-AUX that
+      *             duplicates one already entered earlier this run.
+      * 2026-08-09  FECHAR now also tallies and displays how many
+      *             records entered were MACHO versus not.
+      * 2026-08-09  CADASTRAR now computes the P1/P2 average and a
+      *             SITUACAO (approved/recovery/failed) code at entry
+      *             time and stores both on REGISTRO.
+      * 2026-08-09  REGISTRO widened with P3/P4 to match the four
+      *             assessment slots CALCULAR-MEDIA already carries;
+      *             MEDIA is now the average of all four grades.
+      * 2026-08-09  CADASTRAR now rewrites a small checkpoint record
+      *             after every save; ABRIR reads it back so a session
+      *             interrupted mid-entry reports the last CODIGO that
+      *             made it to disk instead of operators having to
+      *             guess how far they got.
+      * 2026-08-09  NOME-AUX/SEXO-AUX now come from the shared
+      *             DEMOGRAFIA copybook instead of a local copy of
+      *             the same fields, same as LOBO.cbl.
+      * 2026-08-09  Both exit paths now end with GOBACK instead of
+      *             STOP RUN so this program can be CALLed as a step
+      *             from the daily batch job (PROCESSOS-DO-DIA)
+      *             without ending the run unit.
+      * 2026-08-09  CARREGAR-CODIGOS now rebuilds CODIGO-TAB from
+      *             ARQUIVO-PROVA at startup, same pattern PRODUTO.cbl
+      *             already uses, so a duplicate CODIGO is still caught
+      *             when a run starts against a non-empty file.
+      * 2026-08-09  GRAVAR-CHECKPOINT now checks CK-ERRO after the
+      *             OPEN and the WRITE instead of assuming both always
+      *             succeed.
+      * 2026-08-09  ARQUIVO-CHECKPOINT back to Assign to DISK plus
+      *             Value Of File-Id, the shop's usual convention,
+      *             since unlike ARQUIVO-PROVA it never needed runtime
+      *             path redirection.
+      * 2026-08-09  Guarded CADASTRAR's CODIGO-TAB insert with the same
+      *             QTD-CODIGOS = 500 limit CARREGAR-CODIGOS already
+      *             respects, and gave LER-CHECKPOINT's Read an explicit
+      *             At End clause like every other sequential read here.
+      * 2026-08-09  REG-CHECKPOINT widened with CK-QTD-MACHO/CK-QTD-
+      *             NAO-MACHO so the Machos/Nao-machos counts survive
+      *             a checkpoint restore the same way CK-QTD-PROVAS
+      *             already does, instead of restarting from zero
+      *             every run.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SEXO.
@@ -21,80 +78,249 @@
 
        Input-Output Section.
        File-Control.
-           Select ARQUIVO-PROVA Assign to DISK
+           Select ARQUIVO-PROVA Assign to PROVAS
            Organization Is Line SEQUENTIAL
            Access Mode Is SEQUENTIAL
            File Status Is ERRO.
 
+           Select ARQUIVO-CHECKPOINT Assign to DISK
+           Organization Is Line SEQUENTIAL
+           Access Mode Is SEQUENTIAL
+           File Status Is CK-ERRO.
+
 
        DATA DIVISION.
        FILE SECTION.
        FD  ARQUIVO-PROVA
            Label Record Is Standard
-           Record Contains 46 Characters
+           Record Contains 52 Characters
            Block Contains 10 Records
-           Data Record Is REGISTRO
-           Value Of File-Id "C:\Users\aluno\Downloads\PROVAS.TXT".
+           Data Record Is REGISTRO.
 
        01  REGISTRO.
-           05  CODIGO  PIC 9(5).
-           05  NOME    PIC X(30).
-           05  SEXO    PIC X.
-           05  P1      PIC 99V9.
-           05  P2      PIC 99V9.
+           05  CODIGO    PIC 9(5).
+           05  NOME      PIC X(30).
+           05  SEXO      PIC X.
+           05  P1        PIC 99V9.
+           05  P2        PIC 99V9.
+           05  P3        PIC 99V9.
+           05  P4        PIC 99V9.
+           05  MEDIA     PIC 99V9.
+           05  SITUACAO  PIC X.
+               88 APROVADO        Value "A".
+               88 EM-RECUPERACAO  Value "R".
+               88 REPROVADO       Value "F".
+
+       FD  ARQUIVO-CHECKPOINT
+           Label Record Is Standard
+           Record Contains 20 Characters
+           Data Record Is REG-CHECKPOINT
+           Value Of File-Id "CHECKPOINT.DAT".
+
+       01  REG-CHECKPOINT.
+           05  CK-QTD-PROVAS     PIC 9(5).
+           05  CK-ULTIMO-CODIGO  PIC 9(5).
+           05  CK-QTD-MACHO      PIC 9(5).
+           05  CK-QTD-NAO-MACHO  PIC 9(5).
 
        WORKING-STORAGE SECTION.
 
-       77  ERRO        Pic X(02) Value "00".
-       77  FIM         Pic X(02) Value Spaces.
-       77  PROVAS      Pic 9(5).
+       77  ERRO           Pic X(02) Value "00".
+       77  CK-ERRO        Pic X(02) Value "00".
+       77  SW-CHECKPOINT-ABERTO  Pic X(01) Value "N".
+           88 CHECKPOINT-ABERTO  Value "S".
+       77  FIM            Pic X(02) Value Spaces.
+       77  QTD-PROVAS     Pic 9(5) Value Zeros.
+       77  SW-DUPLICADO   Pic X(01) Value "N".
+           88 CODIGO-DUPLICADO  Value "S".
+       77  QTD-CODIGOS    Pic 9(05) Value Zeros.
+       77  QTD-MACHO      Pic 9(05) Value Zeros.
+       77  QTD-NAO-MACHO  Pic 9(05) Value Zeros.
+
+       01  TABELA-CODIGOS Value Zeros.
+           05  CODIGO-TAB Occurs 500 Times Indexed By IX-COD
+                          Pic 9(5).
 
        01  REGISTRO-AUX.
            05  CODIGO-AUX  PIC 9(5).
-           05  NOME-AUX    PIC X(30).
-           05  SEXO-AUX    PIC X.
-               88 SEXO-OK Value "f", "F", "M", "m".
-               88 MACHO   Value "m", "M".
+           COPY DEMOGRAFIA REPLACING NOME BY NOME-AUX, SEXO BY SEXO-AUX.
            05  P1-AUX      PIC 99V9.
            05  P2-AUX      PIC 99V9.
+           05  P3-AUX      PIC 99V9.
+           05  P4-AUX      PIC 99V9.
+           05  MEDIA-AUX   PIC 99V9.
+           05  SITUACAO-AUX PIC X.
+               88 APROVADO-AUX        Value "A".
+               88 EM-RECUPERACAO-AUX  Value "R".
+               88 REPROVADO-AUX       Value "F".
 
        PROCEDURE DIVISION.
        INICIO.
-           Perform ABRIR.
+           Perform CARREGAR-CODIGOS.
+           Perform ABRIR THRU ABRIR-EXIT.
+           If FIM = "OK"
+              GO TO END-OF-JOB.
+
            PERFORM ENTRAR-CODIGO.
-           Perform CADASTRAR Until FIM = "OK".
+           Perform CADASTRAR THRU CADASTRAR-EXIT Until FIM = "OK".
            Perform FECHAR.
-           Stop Run.
+           Goback.
+
+      * Rebuilds CODIGO-TAB from whatever ARQUIVO-PROVA already holds
+      * so a duplicate CODIGO is caught even across runs, not only
+      * against codigos entered earlier in this same session.
+       CARREGAR-CODIGOS.
+           Move Zeros To QTD-CODIGOS.
+           Open INPUT ARQUIVO-PROVA.
+           If ERRO = "00"
+              Perform LER-CODIGO Until ERRO = "10"
+                 Or QTD-CODIGOS = 500
+              Close ARQUIVO-PROVA.
+
+       LER-CODIGO.
+           Read ARQUIVO-PROVA
+              At End
+                 Move "10" To ERRO
+              Not At End
+                 Add 1 To QTD-CODIGOS
+                 Move CODIGO To CODIGO-TAB(QTD-CODIGOS)
+           End-Read.
 
        ABRIR.
            Move Spaces To FIM.
-           Open OUTPUT ARQUIVO-PROVA.
+           Open EXTEND ARQUIVO-PROVA.
+           If ERRO = "35"
+              Open OUTPUT ARQUIVO-PROVA.
+
+           If ERRO Not = "00"
+              Display "Erro ao abrir ARQUIVO-PROVA, status " ERRO
+              Move "OK" To FIM
+              GO TO ABRIR-EXIT.
+
+           Perform LER-CHECKPOINT.
+
+       ABRIR-EXIT.
+           EXIT.
+
+      * Reports the last record saved by an earlier, interrupted
+      * session so the operator knows where to resume instead of
+      * re-keying students already on file.
+       LER-CHECKPOINT.
+           Move "N" To SW-CHECKPOINT-ABERTO.
+           Open INPUT ARQUIVO-CHECKPOINT.
+           If CK-ERRO = "00"
+              Move "S" To SW-CHECKPOINT-ABERTO
+              Read ARQUIVO-CHECKPOINT
+                 At End
+                    Move "10" To CK-ERRO
+              End-Read.
+
+           If CK-ERRO = "00"
+              Display "Sessao anterior: " CK-QTD-PROVAS
+                 " registros gravados, ultimo codigo "
+                 CK-ULTIMO-CODIGO
+              Move CK-QTD-PROVAS To QTD-PROVAS
+              Move CK-QTD-MACHO To QTD-MACHO
+              Move CK-QTD-NAO-MACHO To QTD-NAO-MACHO.
+
+           If CHECKPOINT-ABERTO
+              Close ARQUIVO-CHECKPOINT.
+
+      * Rewrites the one-record checkpoint file after every successful
+      * WRITE so the count/last-codigo on disk never lags more than a
+      * single record behind ARQUIVO-PROVA itself.
+       GRAVAR-CHECKPOINT.
+           Move QTD-PROVAS To CK-QTD-PROVAS.
+           Move CODIGO-AUX To CK-ULTIMO-CODIGO.
+           Move QTD-MACHO To CK-QTD-MACHO.
+           Move QTD-NAO-MACHO To CK-QTD-NAO-MACHO.
+           Open OUTPUT ARQUIVO-CHECKPOINT.
+           If CK-ERRO Not = "00"
+              Display "Erro ao abrir ARQUIVO-CHECKPOINT, status "
+                 CK-ERRO
+              GO TO GRAVAR-CHECKPOINT-EXIT.
+
+           Write REG-CHECKPOINT.
+           If CK-ERRO Not = "00"
+              Display "Erro ao gravar REG-CHECKPOINT, status " CK-ERRO.
+
+           Close ARQUIVO-CHECKPOINT.
+
+       GRAVAR-CHECKPOINT-EXIT.
+           EXIT.
 
        CADASTRAR.
            Move CODIGO-AUX To CODIGO.
 
            Move Spaces to NOME-AUX.
-           Move Zeros To SEXO-AUX, P1-AUX, P2-AUX.
+           Move Zeros To SEXO-AUX, P1-AUX, P2-AUX, P3-AUX, P4-AUX.
 
            Perform ENTRAR-NOME UNTIL NOME-AUX Not = Spaces.
            Perform ENTRAR-SEXO UNTIL SEXO-OK.
            Perform ENTRAR-P1 UNTIL P1-AUX > Zeros.
            Perform ENTRAR-P2 UNTIL P2-AUX > Zeros.
+           Perform ENTRAR-P3 UNTIL P3-AUX > Zeros.
+           Perform ENTRAR-P4 UNTIL P4-AUX > Zeros.
+           Perform CLASSIFICAR-SITUACAO.
 
-           Add 1 To PROVAS.
+           Add 1 To QTD-PROVAS.
+           If MACHO
+              Add 1 To QTD-MACHO
+           Else
+              Add 1 To QTD-NAO-MACHO.
 
            MOVE REGISTRO-AUX to REGISTRO.
            WRITE REGISTRO.
 
+           If ERRO Not = "00"
+              Display "Erro ao gravar REGISTRO, status " ERRO
+              Move "OK" To FIM
+              GO TO CADASTRAR-EXIT.
+
+           If QTD-CODIGOS < 500
+              Add 1 To QTD-CODIGOS
+              Move CODIGO-AUX To CODIGO-TAB(QTD-CODIGOS)
+           Else
+              Display "Aviso: cadastro de codigos cheio, "
+                 "duplicados nao serao mais detectados !".
+
+           Perform GRAVAR-CHECKPOINT THRU GRAVAR-CHECKPOINT-EXIT.
+
            PERFORM ENTRAR-CODIGO.
 
+       CADASTRAR-EXIT.
+           EXIT.
+
 
        ENTRAR-CODIGO.
+           Move "S" To SW-DUPLICADO.
+           Perform TESTAR-CODIGO Until SW-DUPLICADO = "N".
+
+       TESTAR-CODIGO.
            DISPLAY "*-----------------------*"
            Display "Digite o codigo : ".
            Accept CODIGO-AUX.
            If CODIGO-AUX = Zeros
-              Move "OK" To FIM.
+              Move "OK" To FIM
+              Move "N" To SW-DUPLICADO
+           Else
+              Perform VERIFICAR-DUPLICADO
+              If CODIGO-DUPLICADO
+                 Display "Codigo ja cadastrado, informe outro !"
+              Else
+                 Move "N" To SW-DUPLICADO.
+
+       VERIFICAR-DUPLICADO.
+           Move "N" To SW-DUPLICADO.
+           Set IX-COD To 1.
+           Perform COMPARAR-CODIGO
+              Varying IX-COD From 1 By 1
+              Until IX-COD > QTD-CODIGOS.
+
+       COMPARAR-CODIGO.
+           If CODIGO-AUX = CODIGO-TAB(IX-COD)
+              Move "S" To SW-DUPLICADO
+              Set IX-COD To QTD-CODIGOS.
 
 
 
@@ -123,10 +349,36 @@
            DISPLAY "P2: "
            ACCEPT P2-AUX.
 
+       ENTRAR-P3.
+           DISPLAY "P3: "
+           ACCEPT P3-AUX.
+
+       ENTRAR-P4.
+           DISPLAY "P4: "
+           ACCEPT P4-AUX.
+
+      * Same 0 a 10 aprovado/recuperacao/reprovado thresholds used
+      * across the shop's grade-entry programs.
+       CLASSIFICAR-SITUACAO.
+           Compute MEDIA-AUX =
+              (P1-AUX + P2-AUX + P3-AUX + P4-AUX) / 4.
+           If MEDIA-AUX >= 7,0
+              Move "A" To SITUACAO-AUX
+           Else
+              If MEDIA-AUX >= 5,0
+                 Move "R" To SITUACAO-AUX
+              Else
+                 Move "F" To SITUACAO-AUX.
+
        FECHAR.
-              If PROVAS > Zeros
-                Display "Clientes cadastrados : ", PROVAS
+              If QTD-PROVAS > Zeros
+                Display "Clientes cadastrados : ", QTD-PROVAS
+                Display "Machos................: ", QTD-MACHO
+                Display "Nao-machos............: ", QTD-NAO-MACHO.
 
               Close ARQUIVO-PROVA.
+              If ERRO Not = "00"
+                 Display "Erro ao fechar ARQUIVO-PROVA, status " ERRO.
 
        END-OF-JOB.
+           Goback.
