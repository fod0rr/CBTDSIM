@@ -0,0 +1,118 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 2026-08-09  New program. Reads ARQUIVO-PROVA back and prints a
+      *             formatted roster with each student's computed exam
+      *             average, since SEXO.cbl only ever writes the file.
+      * 2026-08-09  REGISTRO now carries MEDIA/SITUACAO from SEXO.cbl;
+      *             print the stored values instead of recomputing the
+      *             average here.
+      * 2026-08-09  REGISTRO widened with P3/P4 to match SEXO.cbl.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LISTAR-PROVAS.
+       Installation. IFSP-Cubatao.
+       Security.     EXEMPLO DE CODIFICACAO COBOL
+                     Arquivo texto.
+
+       Environment Division.
+      *----------------------------------------------------*
+       Configuration Section.
+      *---------------------*
+       Source-Computer.     IBM-PC.
+       Object-Computer.     IBM-PC.
+       Special-Names.
+              Decimal-Point Is Comma.
+
+       Input-Output Section.
+       File-Control.
+           Select ARQUIVO-PROVA Assign to PROVAS
+           Organization Is Line SEQUENTIAL
+           Access Mode Is SEQUENTIAL
+           File Status Is ERRO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQUIVO-PROVA
+           Label Record Is Standard
+           Record Contains 52 Characters
+           Block Contains 10 Records
+           Data Record Is REGISTRO.
+
+       01  REGISTRO.
+           05  CODIGO    PIC 9(5).
+           05  NOME      PIC X(30).
+           05  SEXO      PIC X.
+           05  P1        PIC 99V9.
+           05  P2        PIC 99V9.
+           05  P3        PIC 99V9.
+           05  P4        PIC 99V9.
+           05  MEDIA     PIC 99V9.
+           05  SITUACAO  PIC X.
+               88 APROVADO        Value "A".
+               88 EM-RECUPERACAO  Value "R".
+               88 REPROVADO       Value "F".
+
+       WORKING-STORAGE SECTION.
+
+       77  ERRO           Pic X(02) Value "00".
+       77  FIM            Pic X(02) Value Spaces.
+       77  QTD-LIDOS      Pic 9(5) Value Zeros.
+       77  MASCARA-MEDIA  Pic Z9,9.
+       77  DESC-SITUACAO  Pic X(11).
+
+       PROCEDURE DIVISION.
+       INICIO.
+           Perform ABRIR THRU ABRIR-EXIT.
+           If FIM = "OK"
+              GO TO END-OF-JOB.
+
+           Display "*---- Relatorio de Provas ----*".
+           Perform LISTAR Until ERRO = "10".
+           Perform FECHAR.
+           Stop Run.
+
+       ABRIR.
+           Move Spaces To FIM.
+           Open INPUT ARQUIVO-PROVA.
+           If ERRO Not = "00"
+              Display "Erro ao abrir ARQUIVO-PROVA, status " ERRO
+              Move "OK" To FIM.
+
+       ABRIR-EXIT.
+           EXIT.
+
+       LISTAR.
+           Read ARQUIVO-PROVA
+              At End
+                 Move "10" To ERRO
+              Not At End
+                 Perform IMPRIMIR-REGISTRO
+           End-Read.
+
+       IMPRIMIR-REGISTRO.
+           Move MEDIA To MASCARA-MEDIA.
+           If APROVADO
+              Move "APROVADO"     To DESC-SITUACAO
+           Else
+              If EM-RECUPERACAO
+                 Move "RECUPERACAO" To DESC-SITUACAO
+              Else
+                 Move "REPROVADO"   To DESC-SITUACAO.
+
+           Add 1 To QTD-LIDOS.
+           Display CODIGO, " ", NOME, " ", SEXO,
+              " media: ", MASCARA-MEDIA, " ", DESC-SITUACAO.
+
+       FECHAR.
+           Display "Total de registros lidos : ", QTD-LIDOS.
+           Close ARQUIVO-PROVA.
+           If ERRO Not = "00"
+              Display "Erro ao fechar ARQUIVO-PROVA, status " ERRO.
+
+       END-OF-JOB.
+           Stop Run.
