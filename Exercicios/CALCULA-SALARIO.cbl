@@ -3,6 +3,44 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 2026-08-09  Append each run to FOLHA-PAGAMENTO.DAT so results
+      *             survive Stop Run.
+      * 2026-08-09  Load INSS/IRRF brackets from FAIXAS.DAT instead of
+      *             hardcoding thresholds and rates.
+      * 2026-08-09  Add a batch mode (option 2) that processes an
+      *             hourly-staff roster file in one run.
+      * 2026-08-09  Break the single deduction into INSS and IRRF line
+      *             items instead of one combined salarioLiquido cut.
+      * 2026-08-09  Reject zero/out-of-range horas and valorHora and
+      *             reprompt, instead of computing on whatever ACCEPT
+      *             returned.
+      * 2026-08-09  Add a decimo terceiro mode (option 3) that applies
+      *             the same bracket logic to the proportional 13th
+      *             salary.
+      * 2026-08-09  End with GOBACK instead of STOP RUN so this program
+      *             can be CALLed as a step from the daily batch job
+      *             (PROCESSOS-DO-DIA) without ending the run unit.
+      * 2026-08-09  Print a formatted holerite (payslip) with edited
+      *             PICTURE masks instead of the raw unedited amounts,
+      *             for the individual, decimo terceiro and roster
+      *             modes alike.
+      * 2026-08-09  Individual mode now asks for overtime hours at
+      *             50% and 100% and pays them at that differential,
+      *             on top of the normal-hours gross pay.
+      * 2026-08-09  The 5,25 weeks-per-month factor was being applied
+      *             to valorExtras twice (once in its own COMPUTE, once
+      *             again inside salarioBruto's), so every displayed
+      *             and persisted valorExtras showed 1/5,25 of its real
+      *             contribution; folded into valorExtras' own COMPUTE.
+      * 2026-08-09  GRAVAR-FOLHA now checks FP-ERRO after the OPEN and
+      *             the WRITE instead of only on the OPEN's "35"
+      *             fallback branch, same as every other persistence
+      *             paragraph in this batch.
+      * 2026-08-09  Added the missing Record Contains clause to
+      *             FOLHA-PAGAMENTO, ARQUIVO-FAIXAS and ARQUIVO-ROSTER,
+      *             matching every other FD in this batch.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCULA-SALARIO.
@@ -12,42 +50,388 @@
        OBJECT-COMPUTER. IBM-PC-AT-486-DX2-66-MHZ.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FOLHA-PAGAMENTO ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FP-ERRO.
+
+           SELECT ARQUIVO-FAIXAS ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FX-ERRO.
+
+           SELECT ARQUIVO-ROSTER ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS RH-ERRO.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  FOLHA-PAGAMENTO
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 55 CHARACTERS
+           DATA RECORD IS REG-FOLHA
+           VALUE OF FILE-ID "FOLHA-PAGAMENTO.DAT".
+
+       01  REG-FOLHA.
+           05  FP-DATA         PIC 9(08).
+           05  FP-HORAS        PIC 9(02)V9.
+           05  FP-VALOR-HORA   PIC 9(02)V9.
+           05  FP-HORAS-EXTRAS-50   PIC 9(02)V9.
+           05  FP-HORAS-EXTRAS-100  PIC 9(02)V9.
+           05  FP-VALOR-EXTRAS      PIC 9(05)V99.
+           05  FP-SALARIO-BRUTO    PIC 9(05)V99.
+           05  FP-INSS             PIC 9(05)V99.
+           05  FP-IRRF             PIC 9(05)V99.
+           05  FP-SALARIO-LIQUIDO  PIC 9(05)V99.
+
+       FD  ARQUIVO-FAIXAS
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 15 CHARACTERS
+           DATA RECORD IS REG-FAIXA
+           VALUE OF FILE-ID "FAIXAS.DAT".
+
+       01  REG-FAIXA.
+           05  FX-LIMITE       PIC 9(05)V99.
+           05  FX-ALIQ-INSS    PIC 9V999.
+           05  FX-ALIQ-IRRF    PIC 9V999.
+
+       FD  ARQUIVO-ROSTER
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 36 CHARACTERS
+           DATA RECORD IS REG-ROSTER
+           VALUE OF FILE-ID "ROSTER.DAT".
+
+       01  REG-ROSTER.
+           05  RH-NOME         PIC X(30).
+           05  RH-HORAS        PIC 9(02)V9.
+           05  RH-VALOR-HORA   PIC 9(02)V9.
+
        WORKING-STORAGE SECTION.
+       77  CS-OPCAO PIC 9(01) VALUE ZEROS.
+       77  RH-ERRO  PIC X(02) VALUE "00".
+       77  RH-TOTAL-FUNC  PIC 9(04) VALUE ZEROS.
+       77  RH-TOTAL-FOLHA PIC 9(08)V99 VALUE ZEROS.
+       77  RH-MASCARA     PIC ZZZ.ZZZ.ZZ9,99.
+       77  FX-ERRO PIC X(02) VALUE "00".
+       77  FX-QTD  PIC 9(02) VALUE ZEROS.
+       77  FX-IDX  PIC 9(02) VALUE ZEROS.
+
+       01  TABELA-FAIXAS VALUE ZEROS.
+           05  FAIXA-TAB OCCURS 10 TIMES INDEXED BY IX-FAIXA.
+               10  FAIXA-LIMITE    PIC 9(05)V99.
+               10  FAIXA-ALIQ-INSS PIC 9V999.
+               10  FAIXA-ALIQ-IRRF PIC 9V999.
+
+       77  DT-MESES PIC 9(02) VALUE ZEROS.
+       77  DT-SALARIO-BRUTO PIC 9(05)V99 VALUE ZEROS.
+       77  DT-PROPORCIONAL  PIC 9(05)V99 VALUE ZEROS.
+
        77  horas PIC 9(02)V9 VALUE ZEROS.
        77  valorHora PIC 9(02)V9 VALUE ZEROS.
+       77  horasExtras50 PIC 9(02)V9 VALUE 99,9.
+       77  horasExtras100 PIC 9(02)V9 VALUE 99,9.
+       77  valorExtras PIC 9(05)V99 VALUE ZEROS.
        77  salarioBruto PIC 9(05)V99 VALUE ZEROS.
+       77  valorINSS PIC 9(05)V99 VALUE ZEROS.
+       77  valorIRRF PIC 9(05)V99 VALUE ZEROS.
        77  salarioLiquido PIC 9(05)V99 VALUE ZEROS.
        77  MASCARA PIC ZZZZZ,99.
-       
+       77  MASCARA-HORAS PIC Z9,9.
+       77  MASCARA-VALOR-HORA PIC Z9,99.
+       77  HOLERITE-NOME PIC X(30) VALUE SPACES.
+       77  FP-ERRO PIC X(02) VALUE "00".
+       77  DATA-HOJE PIC 9(08) VALUE ZEROS.
+
        PROCEDURE DIVISION.
        INICIO.
-           DISPLAY "Digite a quantidade de Horas:"
+           PERFORM CARREGAR-FAIXAS THRU CARREGAR-FAIXAS-EXIT.
+
+           DISPLAY "1 - Calculo individual"
+           DISPLAY "2 - Lote (roster de funcionarios)"
+           DISPLAY "3 - Decimo terceiro salario"
+           DISPLAY "Opcao:"
+           ACCEPT CS-OPCAO.
+
+           EVALUATE CS-OPCAO
+              WHEN 2
+                 PERFORM PROCESSAR-LOTE THRU PROCESSAR-LOTE-EXIT
+              WHEN 3
+                 PERFORM PROCESSAR-DECIMO-TERCEIRO
+              WHEN OTHER
+                 PERFORM PROCESSAR-INDIVIDUAL
+           END-EVALUATE.
+
+           GOBACK.
+
+       PROCESSAR-INDIVIDUAL.
+           PERFORM ENTRAR-HORAS UNTIL horas > ZEROS AND
+              horas <= 44,0.
+           PERFORM ENTRAR-VALOR-HORA UNTIL valorHora > ZEROS AND
+              valorHora <= 99,9.
+           PERFORM ENTRAR-HORAS-EXTRAS-50 UNTIL horasExtras50 <= 20,0.
+           PERFORM ENTRAR-HORAS-EXTRAS-100
+              UNTIL horasExtras100 <= 20,0.
+
+           PERFORM CALCULAR-SALARIO-BRUTO.
+
+           PERFORM APLICAR-FAIXA.
+
+           MOVE SPACES TO HOLERITE-NOME.
+           PERFORM EMITIR-HOLERITE.
+
+           PERFORM GRAVAR-FOLHA THRU GRAVAR-FOLHA-EXIT.
+
+       ENTRAR-HORAS.
+           DISPLAY "Digite a quantidade de Horas (01 a 44,0):"
            ACCEPT horas.
-           DISPLAY "Digite o Valor da hora:"
+           IF horas = ZEROS OR horas > 44,0
+              DISPLAY "Horas invalidas !".
+
+       ENTRAR-VALOR-HORA.
+           DISPLAY "Digite o Valor da hora (maior que zero):"
            ACCEPT valorHora.
-            
-           COMPUTE salarioBruto = horas * valorHora * 5,25.
-           
-           IF salarioBruto <= 2260
-               COMPUTE salarioLiquido = salarioBruto
-           ELSE IF salarioBruto > 2260 AND salarioBruto < 2826
-               COMPUTE salarioLiquido = salarioBruto - 
-                   (salarioBruto * 0,075)
-           ELSE IF salarioBruto > 2826 AND salarioBruto < 3751
-               COMPUTE salarioLiquido = salarioBruto - 
-                       (salarioBruto * 0,15)
-           ELSE IF salarioBruto > 3751 AND salarioBruto < 4664
-               COMPUTE salarioLiquido = salarioBruto - (salarioBruto 
-               * 0,225)
-           ELSE IF salarioBruto > 4664
-               COMPUTE salarioLiquido = salarioBruto - (salarioBruto 
-               * 0,275)
-                               
-
-           DISPLAY "Salario Bruto: " salarioBruto
-           DISPLAY "Salario Liquido: " salarioLiquido.
-      
-       STOP RUN.
+           IF valorHora = ZEROS OR valorHora > 99,9
+              DISPLAY "Valor da hora invalido !".
+
+       ENTRAR-HORAS-EXTRAS-50.
+           DISPLAY "Horas extras a 50% (00,0 a 20,0):"
+           ACCEPT horasExtras50.
+           IF horasExtras50 > 20,0
+              DISPLAY "Quantidade de horas extras invalida !".
+
+       ENTRAR-HORAS-EXTRAS-100.
+           DISPLAY "Horas extras a 100% (00,0 a 20,0):"
+           ACCEPT horasExtras100.
+           IF horasExtras100 > 20,0
+              DISPLAY "Quantidade de horas extras invalida !".
+
+      * Normal hours are paid at valorHora; overtime is split into
+      * the 50% and 100% differentials required by law, each scaled
+      * by the same weeks-per-month factor as the normal hours.
+       CALCULAR-SALARIO-BRUTO.
+           COMPUTE valorExtras =
+              ((horasExtras50 * valorHora * 1,5) +
+               (horasExtras100 * valorHora * 2,0)) * 5,25.
+           COMPUTE salarioBruto =
+              (horas * valorHora * 5,25) + valorExtras.
+
+      * Computes the proportional 13th salary (meses worked / 12 of
+      * salarioBruto) and runs it through the same INSS/IRRF bracket
+      * table used for the regular period, instead of a hand-done
+      * calculation outside the system.
+       PROCESSAR-DECIMO-TERCEIRO.
+           PERFORM ENTRAR-MESES UNTIL DT-MESES > ZEROS AND
+              DT-MESES <= 12.
+           PERFORM ENTRAR-SALARIO-BRUTO UNTIL
+              DT-SALARIO-BRUTO > ZEROS.
+
+           COMPUTE DT-PROPORCIONAL ROUNDED =
+              (DT-SALARIO-BRUTO / 12) * DT-MESES.
+
+           MOVE DT-PROPORCIONAL TO salarioBruto.
+           PERFORM APLICAR-FAIXA.
+
+           MOVE ZEROS TO horas valorHora horasExtras50 horasExtras100
+              valorExtras.
+           MOVE "13O SALARIO" TO HOLERITE-NOME.
+           DISPLAY "Meses trabalhados..........: " DT-MESES.
+           PERFORM EMITIR-HOLERITE.
+
+           PERFORM GRAVAR-FOLHA THRU GRAVAR-FOLHA-EXIT.
+
+       ENTRAR-MESES.
+           DISPLAY "Meses trabalhados no ano (01 a 12):"
+           ACCEPT DT-MESES.
+           IF DT-MESES = ZEROS OR DT-MESES > 12
+              DISPLAY "Quantidade de meses invalida !".
+
+       ENTRAR-SALARIO-BRUTO.
+           DISPLAY "Salario bruto mensal:"
+           ACCEPT DT-SALARIO-BRUTO.
+           IF DT-SALARIO-BRUTO = ZEROS
+              DISPLAY "Salario bruto invalido !".
+
+      * Runs the whole hourly-staff roster through the same
+      * salarioBruto/salarioLiquido logic as the individual mode,
+      * and reports a headcount and total payroll paid at the end.
+       PROCESSAR-LOTE.
+           MOVE ZEROS TO RH-TOTAL-FUNC RH-TOTAL-FOLHA.
+
+           OPEN INPUT ARQUIVO-ROSTER.
+           IF RH-ERRO NOT = "00"
+              DISPLAY "Erro ao abrir ROSTER.DAT, status " RH-ERRO
+              GO TO PROCESSAR-LOTE-EXIT.
+
+           PERFORM LER-ROSTER UNTIL RH-ERRO = "10".
+
+           CLOSE ARQUIVO-ROSTER.
+
+           MOVE RH-TOTAL-FOLHA TO RH-MASCARA.
+           DISPLAY "Total de funcionarios processados: " RH-TOTAL-FUNC
+           DISPLAY "Total da folha de pagamento.......: " RH-MASCARA.
+
+       PROCESSAR-LOTE-EXIT.
+           EXIT.
+
+       LER-ROSTER.
+           READ ARQUIVO-ROSTER INTO REG-ROSTER
+              AT END
+                 MOVE "10" TO RH-ERRO
+              NOT AT END
+                 MOVE RH-HORAS TO horas
+                 MOVE RH-VALOR-HORA TO valorHora
+                 MOVE ZEROS TO horasExtras50 horasExtras100 valorExtras
+                 COMPUTE salarioBruto = horas * valorHora * 5,25
+                 PERFORM APLICAR-FAIXA
+                 ADD 1 TO RH-TOTAL-FUNC
+                 ADD salarioLiquido TO RH-TOTAL-FOLHA
+                 MOVE RH-NOME TO HOLERITE-NOME
+                 PERFORM EMITIR-HOLERITE
+                 PERFORM GRAVAR-FOLHA THRU GRAVAR-FOLHA-EXIT
+           END-READ.
+
+      * Loads the INSS/IRRF bracket table from FAIXAS.DAT so the
+      * thresholds/rates can be revised without touching the source.
+       CARREGAR-FAIXAS.
+           MOVE ZEROS TO FX-QTD.
+           OPEN INPUT ARQUIVO-FAIXAS.
+           IF FX-ERRO NOT = "00" AND FX-ERRO NOT = "05"
+              DISPLAY "Aviso: FAIXAS.DAT nao encontrado, usando "
+                 "faixas padrao."
+              PERFORM CARREGAR-FAIXAS-PADRAO
+              GO TO CARREGAR-FAIXAS-EXIT.
+
+           PERFORM LER-FAIXA UNTIL FX-ERRO = "10" OR FX-QTD = 10.
+
+           CLOSE ARQUIVO-FAIXAS.
+
+           IF FX-QTD = ZEROS
+              PERFORM CARREGAR-FAIXAS-PADRAO.
+
+       CARREGAR-FAIXAS-EXIT.
+           EXIT.
+
+       LER-FAIXA.
+           READ ARQUIVO-FAIXAS INTO REG-FAIXA
+              AT END
+                 MOVE "10" TO FX-ERRO
+              NOT AT END
+                 ADD 1 TO FX-QTD
+                 MOVE FX-LIMITE TO FAIXA-LIMITE(FX-QTD)
+                 MOVE FX-ALIQ-INSS TO FAIXA-ALIQ-INSS(FX-QTD)
+                 MOVE FX-ALIQ-IRRF TO FAIXA-ALIQ-IRRF(FX-QTD)
+           END-READ.
+
+      * Fallback brackets, equal to the values this program used
+      * before FAIXAS.DAT existed, so a missing file does not stop
+      * payroll from running. The first bracket is exempt (combined
+      * rate 0); each later bracket's combined rate is split between
+      * INSS and IRRF for the itemized breakdown.
+       CARREGAR-FAIXAS-PADRAO.
+           MOVE 5 TO FX-QTD.
+           MOVE 002260,00 TO FAIXA-LIMITE(1).
+           MOVE 0,000     TO FAIXA-ALIQ-INSS(1).
+           MOVE 0,000     TO FAIXA-ALIQ-IRRF(1).
+           MOVE 002826,00 TO FAIXA-LIMITE(2).
+           MOVE 0,075     TO FAIXA-ALIQ-INSS(2).
+           MOVE 0,000     TO FAIXA-ALIQ-IRRF(2).
+           MOVE 003751,00 TO FAIXA-LIMITE(3).
+           MOVE 0,090     TO FAIXA-ALIQ-INSS(3).
+           MOVE 0,060     TO FAIXA-ALIQ-IRRF(3).
+           MOVE 004664,00 TO FAIXA-LIMITE(4).
+           MOVE 0,110     TO FAIXA-ALIQ-INSS(4).
+           MOVE 0,115     TO FAIXA-ALIQ-IRRF(4).
+           MOVE 999999,99 TO FAIXA-LIMITE(5).
+           MOVE 0,140     TO FAIXA-ALIQ-INSS(5).
+           MOVE 0,135     TO FAIXA-ALIQ-IRRF(5).
+
+      * Finds the first bracket whose limit is not exceeded by
+      * salarioBruto and applies its INSS/IRRF rates; above the
+      * highest limit the last bracket's rates apply.
+       APLICAR-FAIXA.
+           SET IX-FAIXA TO 1.
+           MOVE ZEROS TO valorINSS valorIRRF.
+           MOVE salarioBruto TO salarioLiquido.
+           PERFORM TESTAR-FAIXA
+              VARYING IX-FAIXA FROM 1 BY 1
+              UNTIL IX-FAIXA > FX-QTD.
+
+       TESTAR-FAIXA.
+           IF salarioBruto <= FAIXA-LIMITE(IX-FAIXA)
+              OR IX-FAIXA = FX-QTD
+              COMPUTE valorINSS =
+                 salarioBruto * FAIXA-ALIQ-INSS(IX-FAIXA)
+              COMPUTE valorIRRF =
+                 salarioBruto * FAIXA-ALIQ-IRRF(IX-FAIXA)
+              COMPUTE salarioLiquido =
+                 salarioBruto - valorINSS - valorIRRF
+              SET IX-FAIXA TO FX-QTD.
+
+      * Prints the payslip with edited PICTURE masks instead of the
+      * raw unedited amounts; HOLERITE-NOME carries the employee name
+      * for roster mode, a mode label for the 13th salary, or spaces
+      * for a plain individual calculation.
+       EMITIR-HOLERITE.
+           DISPLAY "=================================================".
+           IF HOLERITE-NOME NOT = SPACES
+              DISPLAY "Funcionario............: " HOLERITE-NOME.
+
+           IF horas > ZEROS
+              MOVE horas TO MASCARA-HORAS
+              DISPLAY "Horas trabalhadas......: " MASCARA-HORAS
+              MOVE valorHora TO MASCARA-VALOR-HORA
+              DISPLAY "Valor da hora..........: " MASCARA-VALOR-HORA.
+
+           IF valorExtras > ZEROS
+              MOVE horasExtras50 TO MASCARA-HORAS
+              DISPLAY "Horas extras 50%.......: " MASCARA-HORAS
+              MOVE horasExtras100 TO MASCARA-HORAS
+              DISPLAY "Horas extras 100%......: " MASCARA-HORAS
+              MOVE valorExtras TO MASCARA
+              DISPLAY "Valor das horas extras.: " MASCARA.
+
+           MOVE salarioBruto TO MASCARA.
+           DISPLAY "Salario Bruto..........: " MASCARA.
+           MOVE valorINSS TO MASCARA.
+           DISPLAY "INSS...................: " MASCARA.
+           MOVE valorIRRF TO MASCARA.
+           DISPLAY "IRRF...................: " MASCARA.
+           MOVE salarioLiquido TO MASCARA.
+           DISPLAY "Salario Liquido........: " MASCARA.
+           DISPLAY "=================================================".
+
+       GRAVAR-FOLHA.
+           ACCEPT DATA-HOJE FROM DATE YYYYMMDD.
+           MOVE DATA-HOJE TO FP-DATA
+           MOVE horas TO FP-HORAS
+           MOVE valorHora TO FP-VALOR-HORA
+           MOVE horasExtras50 TO FP-HORAS-EXTRAS-50
+           MOVE horasExtras100 TO FP-HORAS-EXTRAS-100
+           MOVE valorExtras TO FP-VALOR-EXTRAS
+           MOVE salarioBruto TO FP-SALARIO-BRUTO
+           MOVE valorINSS TO FP-INSS
+           MOVE valorIRRF TO FP-IRRF
+           MOVE salarioLiquido TO FP-SALARIO-LIQUIDO.
+
+           OPEN EXTEND FOLHA-PAGAMENTO.
+           IF FP-ERRO = "35"
+              OPEN OUTPUT FOLHA-PAGAMENTO.
+
+           IF FP-ERRO NOT = "00"
+              DISPLAY "Erro ao abrir FOLHA-PAGAMENTO, status " FP-ERRO
+              GO TO GRAVAR-FOLHA-EXIT.
+
+           WRITE REG-FOLHA.
+
+           IF FP-ERRO NOT = "00"
+              DISPLAY "Erro ao gravar REG-FOLHA, status " FP-ERRO.
+
+           CLOSE FOLHA-PAGAMENTO.
+
+       GRAVAR-FOLHA-EXIT.
+           EXIT.
+
        END PROGRAM CALCULA-SALARIO.
