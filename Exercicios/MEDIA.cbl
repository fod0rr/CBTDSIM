@@ -1,8 +1,44 @@
       ******************************************************************
-      * Author: 
-      * Date: 
+      * Author:
+      * Date:
       * Purpose:
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 2026-08-09  Generalized from a fixed P1-P4 average to an
+      *             Occurs-based table of N notas, each with its own
+      *             peso, so the course's own weighting scheme drives
+      *             the average instead of a hardcoded divide-by-4.
+      * 2026-08-09  Each result is now appended, with the aluno's
+      *             nome and the date, to a grade history file.
+      * 2026-08-09  The media now drives an automatic SITUACAO
+      *             (aprovado/recuperacao/reprovado), and a recovery
+      *             exam's needed grade is shown when applicable.
+      * 2026-08-09  Operators can now correct a nota before the media
+      *             is saved; every correction is written to an
+      *             audit log with the old and new value.
+      * 2026-08-09  End with GOBACK instead of STOP RUN so this program
+      *             can be CALLed as a step from the daily batch job
+      *             (PROCESSOS-DO-DIA) without ending the run unit.
+      * 2026-08-09  A result already saved to ARQUIVO-HISTORICO on an
+      *             earlier run can now be corrected too, not just a
+      *             nota entered this same run; CORRIGIR-HISTORICO
+      *             rewrites the file via ARQUIVO-HISTORICO-NOVO since
+      *             LINE SEQUENTIAL has no REWRITE, and logs the old
+      *             and new media to ARQUIVO-AUDITORIA. REG-AUDITORIA's
+      *             Record Contains corrected to 46, its real length.
+      * 2026-08-09  ARQUIVO-HISTORICO and ARQUIVO-AUDITORIA back to
+      *             Assign to DISK plus Value Of File-Id, the shop's
+      *             usual convention, since neither ever needed the
+      *             runtime path redirection that justifies ARQUIVO-
+      *             PROVA's bare Assign in SEXO.cbl.
+      * 2026-08-09  REG-HISTORICO widened with HIST-TURMA so a result
+      *             records the turma/disciplina it belongs to, not
+      *             just the aluno and date. CORRIGIR-HISTORICO now
+      *             asks for turma and lancamento date along with the
+      *             nome, since nome alone no longer pins down a
+      *             single record once the same aluno can appear more
+      *             than once across turmas or lancamentos.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCULAR-MEDIA.
@@ -17,33 +53,423 @@
        OBJECT-COMPUTER. IBM-PC-AT-486-DX2-66-MHZ.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
-       
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-HISTORICO ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS HIST-ERRO.
+
+           SELECT ARQUIVO-AUDITORIA ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS AUD-ERRO.
+
+      * Work file used by CORRIGIR-HISTORICO to rewrite
+      * ARQUIVO-HISTORICO with a corrected record: since it is LINE
+      * SEQUENTIAL there is no REWRITE, so the whole file is copied
+      * across with the one matching record replaced, and the copy
+      * takes the original's place.
+           SELECT ARQUIVO-HISTORICO-NOVO ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS HISTNOVO-ERRO.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARQUIVO-HISTORICO
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 52 CHARACTERS
+           DATA RECORD IS REG-HISTORICO
+           VALUE OF FILE-ID "HISTORICO.DAT".
+
+       01  REG-HISTORICO.
+           05  HIST-NOME      PIC X(30).
+           05  HIST-MEDIA     PIC 99V9.
+           05  HIST-SITUACAO  PIC X.
+           05  HIST-DATA      PIC 9(08).
+           05  HIST-TURMA     PIC X(10).
+
+       FD  ARQUIVO-AUDITORIA
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 46 CHARACTERS
+           DATA RECORD IS REG-AUDITORIA
+           VALUE OF FILE-ID "AUDITORIA.DAT".
+
+       01  REG-AUDITORIA.
+           05  AUD-NOME         PIC X(30).
+           05  AUD-NUM-NOTA     PIC 9(02).
+           05  AUD-NOTA-ANTIGA  PIC 99V9.
+           05  AUD-NOTA-NOVA    PIC 99V9.
+           05  AUD-DATA         PIC 9(08).
+
+       FD  ARQUIVO-HISTORICO-NOVO
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 52 CHARACTERS
+           DATA RECORD IS REG-HISTORICO-NOVO
+           VALUE OF FILE-ID "HISTNOVO.DAT".
+
+       01  REG-HISTORICO-NOVO.
+           05  HISTN-NOME      PIC X(30).
+           05  HISTN-MEDIA     PIC 99V9.
+           05  HISTN-SITUACAO  PIC X.
+           05  HISTN-DATA      PIC 9(08).
+           05  HISTN-TURMA     PIC X(10).
+
        WORKING-STORAGE SECTION.
-       
-       77  P1 PIC 9(02)V9 VALUE ZEROS.
-       77  P2 PIC 9(02)V9 VALUE ZEROS.
-       77  P3 PIC 9(02)V9 VALUE ZEROS.
-       77  P4 PIC 9(02)V9 VALUE ZEROS.
-       77  MEDIA PIC 9(02)V9 VALUE ZEROS.
-       77  MASCARA PIC Z9,9.
-       
+
+       77  HIST-ERRO      PIC X(02) VALUE "00".
+       77  NOME-ALUNO     PIC X(30) VALUE SPACES.
+       77  TURMA          PIC X(10) VALUE SPACES.
+       77  DATA-LANCAMENTO PIC 9(08) VALUE ZEROS.
+       77  QTD-NOTAS      PIC 9(02) VALUE ZEROS.
+       77  NUM-NOTA       PIC 9(02) VALUE ZEROS.
+       77  SOMA-NOTAS     PIC 9(05)V99 VALUE ZEROS.
+       77  SOMA-PESOS     PIC 9(03)V9  VALUE ZEROS.
+       77  MEDIA          PIC 9(02)V9 VALUE ZEROS.
+       77  MASCARA        PIC Z9,9.
+       77  SITUACAO       PIC X VALUE SPACE.
+           88 APROVADO        VALUE "A".
+           88 EM-RECUPERACAO  VALUE "R".
+           88 REPROVADO       VALUE "F".
+       77  NOTA-RECUPERACAO   PIC 99V9 VALUE ZEROS.
+       77  MASCARA-RECUP      PIC Z9,9.
+       77  AUD-ERRO       PIC X(02) VALUE "00".
+       77  SW-CORRIGIR    PIC X(01) VALUE "N".
+           88 CORRIGIR        VALUE "S".
+       77  NUM-CORRECAO   PIC 9(02) VALUE ZEROS.
+       77  NOTA-ANTIGA    PIC 99V9  VALUE ZEROS.
+       77  HISTNOVO-ERRO     PIC X(02) VALUE "00".
+       77  NOME-HIST-ARQUIVO PIC X(13) VALUE "HISTORICO.DAT".
+       77  NOVO-HIST-ARQUIVO PIC X(12) VALUE "HISTNOVO.DAT".
+       77  SW-CORRIGIR-HIST  PIC X(01) VALUE "N".
+           88 CORRIGIR-HIST      VALUE "S".
+       77  SW-ENCONTROU-HIST PIC X(01) VALUE "N".
+           88 ENCONTROU-HIST     VALUE "S".
+       77  NOME-BUSCA-HIST   PIC X(30) VALUE SPACES.
+       77  TURMA-BUSCA-HIST  PIC X(10) VALUE SPACES.
+       77  DATA-BUSCA-HIST   PIC 9(08) VALUE ZEROS.
+       77  MEDIA-ANTIGA-HIST PIC 99V9 VALUE ZEROS.
+       77  MEDIA-NOVA-HIST   PIC 99V9 VALUE ZEROS.
+
+       01  TABELA-NOTAS VALUE ZEROS.
+           05  NOTA-TAB  OCCURS 10 TIMES INDEXED BY IX-NOTA.
+               10  NOTA-VALOR  PIC 9(02)V9.
+               10  NOTA-PESO   PIC 9(02)V9.
+
        PROCEDURE DIVISION.
        INICIO.
-               
-               DISPLAY "Digite a 1 nota : ".
-               ACCEPT P1
-               Display "Digite a 2 nota : ".
-               ACCEPT P2 
-               Display "Digite a 3 nota : ".
-               ACCEPT P3 
-               Display "Digite a 4 nota : ".
-               ACCEPT P4 
-               
-               COMPUTE MEDIA = (P1 + P2 + P3 + P4) / 4.
-               MOVE MEDIA   TO MASCARA.
+               PERFORM ENTRAR-NOME UNTIL NOME-ALUNO NOT = SPACES.
+               PERFORM ENTRAR-TURMA UNTIL TURMA NOT = SPACES.
+
+               PERFORM ENTRAR-QTD-NOTAS UNTIL QTD-NOTAS > 0.
+
+               PERFORM ENTRAR-NOTA
+                  VARYING IX-NOTA FROM 1 BY 1
+                  UNTIL IX-NOTA > QTD-NOTAS.
+
+               PERFORM CALCULAR-MEDIA-PONDERADA.
+               PERFORM CLASSIFICAR-SITUACAO.
+               PERFORM EXIBIR-RESULTADO.
+
+               MOVE "S" TO SW-CORRIGIR.
+               PERFORM PERGUNTAR-CORRECAO UNTIL SW-CORRIGIR = "N".
+
+               PERFORM GRAVAR-HISTORICO THRU GRAVAR-HISTORICO-EXIT.
+
+               DISPLAY "Deseja corrigir um registro ja gravado no "
+                  "historico (S/N) : ".
+               ACCEPT SW-CORRIGIR-HIST.
+               IF CORRIGIR-HIST
+                  PERFORM CORRIGIR-HISTORICO
+                     THRU CORRIGIR-HISTORICO-EXIT.
+
+               GOBACK.
+
+       EXIBIR-RESULTADO.
+               MOVE MEDIA TO MASCARA.
                DISPLAY "A MEDIA EH".
                DISPLAY MASCARA.
-               STOP RUN.
+
+               IF APROVADO
+                  DISPLAY "Situacao: APROVADO"
+               ELSE
+                  IF EM-RECUPERACAO
+                     MOVE NOTA-RECUPERACAO TO MASCARA-RECUP
+                     DISPLAY "Situacao: EM RECUPERACAO"
+                     DISPLAY "Nota necessaria na recuperacao: "
+                        MASCARA-RECUP
+                  ELSE
+                     DISPLAY "Situacao: REPROVADO".
+
+      * Lets the operator correct a nota before the media is saved;
+      * every accepted correction is appended to ARQUIVO-AUDITORIA
+      * with the old and the new value.
+       PERGUNTAR-CORRECAO.
+               DISPLAY "Deseja corrigir alguma nota (S/N) : ".
+               ACCEPT SW-CORRIGIR.
+               IF CORRIGIR
+                  PERFORM CORRIGIR-NOTA THRU CORRIGIR-NOTA-EXIT
+                  PERFORM CALCULAR-MEDIA-PONDERADA
+                  PERFORM CLASSIFICAR-SITUACAO
+                  PERFORM EXIBIR-RESULTADO
+               ELSE
+                  MOVE "N" TO SW-CORRIGIR.
+
+       CORRIGIR-NOTA.
+               DISPLAY "Numero da nota a corrigir : ".
+               ACCEPT NUM-CORRECAO.
+               IF NUM-CORRECAO = ZEROS OR NUM-CORRECAO > QTD-NOTAS
+                  DISPLAY "Nota inexistente !"
+                  GO TO CORRIGIR-NOTA-EXIT.
+
+               SET IX-NOTA TO NUM-CORRECAO.
+               MOVE NOTA-VALOR(IX-NOTA) TO NOTA-ANTIGA.
+
+               DISPLAY "Novo valor da nota ", NUM-CORRECAO, " : ".
+               ACCEPT NOTA-VALOR(IX-NOTA).
+
+               PERFORM GRAVAR-AUDITORIA THRU GRAVAR-AUDITORIA-EXIT.
+
+       CORRIGIR-NOTA-EXIT.
+               EXIT.
+
+      * Appends one entry to ARQUIVO-AUDITORIA for every corrected
+      * nota, so a changed grade always leaves a paper trail.
+       GRAVAR-AUDITORIA.
+               OPEN EXTEND ARQUIVO-AUDITORIA.
+               IF AUD-ERRO = "35"
+                  OPEN OUTPUT ARQUIVO-AUDITORIA.
+
+               IF AUD-ERRO NOT = "00"
+                  DISPLAY "Erro ao abrir ARQUIVO-AUDITORIA, status "
+                     AUD-ERRO
+                  GO TO GRAVAR-AUDITORIA-EXIT.
+
+               MOVE NOME-ALUNO         TO AUD-NOME.
+               MOVE NUM-CORRECAO       TO AUD-NUM-NOTA.
+               MOVE NOTA-ANTIGA        TO AUD-NOTA-ANTIGA.
+               MOVE NOTA-VALOR(IX-NOTA) TO AUD-NOTA-NOVA.
+               ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+               WRITE REG-AUDITORIA.
+
+               IF AUD-ERRO NOT = "00"
+                  DISPLAY "Erro ao gravar REG-AUDITORIA, status "
+                     AUD-ERRO.
+
+               CLOSE ARQUIVO-AUDITORIA.
+
+       GRAVAR-AUDITORIA-EXIT.
+               EXIT.
+
+       ENTRAR-NOME.
+               DISPLAY "Nome do aluno : ".
+               ACCEPT NOME-ALUNO.
+               IF NOME-ALUNO = SPACES
+                  DISPLAY "Nao pode ficar em branco !".
+
+       ENTRAR-TURMA.
+               DISPLAY "Turma/disciplina : ".
+               ACCEPT TURMA.
+               IF TURMA = SPACES
+                  DISPLAY "Nao pode ficar em branco !".
+
+       ENTRAR-QTD-NOTAS.
+               DISPLAY "Quantas notas compoem a media (max 10) : ".
+               ACCEPT QTD-NOTAS.
+               IF QTD-NOTAS > 10
+                  MOVE 10 TO QTD-NOTAS.
+               IF QTD-NOTAS = ZEROS
+                  DISPLAY "Informe ao menos 1 nota !".
+
+       ENTRAR-NOTA.
+               SET NUM-NOTA TO IX-NOTA.
+               DISPLAY "Digite a nota ", NUM-NOTA, " : ".
+               ACCEPT NOTA-VALOR(IX-NOTA).
+               DISPLAY "Digite o peso da nota ", NUM-NOTA, " : ".
+               ACCEPT NOTA-PESO(IX-NOTA).
+               IF NOTA-PESO(IX-NOTA) = ZEROS
+                  MOVE 1 TO NOTA-PESO(IX-NOTA).
+
+      * Weighted average: each nota counts peso times toward the
+      * total instead of all notas counting equally.
+       CALCULAR-MEDIA-PONDERADA.
+               MOVE ZEROS TO SOMA-NOTAS SOMA-PESOS.
+               PERFORM ACUMULAR-NOTA
+                  VARYING IX-NOTA FROM 1 BY 1
+                  UNTIL IX-NOTA > QTD-NOTAS.
+               COMPUTE MEDIA = SOMA-NOTAS / SOMA-PESOS.
+
+       ACUMULAR-NOTA.
+               COMPUTE SOMA-NOTAS = SOMA-NOTAS +
+                  (NOTA-VALOR(IX-NOTA) * NOTA-PESO(IX-NOTA)).
+               ADD NOTA-PESO(IX-NOTA) TO SOMA-PESOS.
+
+      * Same 0 a 10 aprovado/recuperacao/reprovado thresholds used
+      * across the shop's grade-entry programs. When the aluno lands
+      * in recuperacao, also works out the recovery exam grade
+      * needed to reach a final average of 5,0.
+       CLASSIFICAR-SITUACAO.
+               IF MEDIA >= 7,0
+                  MOVE "A" TO SITUACAO
+               ELSE
+                  IF MEDIA >= 5,0
+                     MOVE "R" TO SITUACAO
+                  ELSE
+                     MOVE "F" TO SITUACAO.
+
+               IF EM-RECUPERACAO
+                  COMPUTE NOTA-RECUPERACAO = (10,0 - MEDIA)
+                  IF NOTA-RECUPERACAO > 10,0
+                     MOVE 10,0 TO NOTA-RECUPERACAO.
+
+      * Appends this result to ARQUIVO-HISTORICO so the average is
+      * not lost the moment the terminal closes.
+       GRAVAR-HISTORICO.
+               ACCEPT DATA-LANCAMENTO FROM DATE YYYYMMDD.
+
+               OPEN EXTEND ARQUIVO-HISTORICO.
+               IF HIST-ERRO = "35"
+                  OPEN OUTPUT ARQUIVO-HISTORICO.
+
+               IF HIST-ERRO NOT = "00"
+                  DISPLAY "Erro ao abrir ARQUIVO-HISTORICO, status "
+                     HIST-ERRO
+                  GO TO GRAVAR-HISTORICO-EXIT.
+
+               MOVE NOME-ALUNO      TO HIST-NOME.
+               MOVE MEDIA           TO HIST-MEDIA.
+               MOVE SITUACAO        TO HIST-SITUACAO.
+               MOVE DATA-LANCAMENTO TO HIST-DATA.
+               MOVE TURMA           TO HIST-TURMA.
+               WRITE REG-HISTORICO.
+
+               IF HIST-ERRO NOT = "00"
+                  DISPLAY "Erro ao gravar REG-HISTORICO, status "
+                     HIST-ERRO.
+
+               CLOSE ARQUIVO-HISTORICO.
+
+       GRAVAR-HISTORICO-EXIT.
+               EXIT.
+
+      * Corrects an average that was already saved to ARQUIVO-HISTORICO
+      * on an earlier run. Since the file is LINE SEQUENTIAL there is
+      * no REWRITE, so the whole file is copied to
+      * ARQUIVO-HISTORICO-NOVO with the matching record's media and
+      * situacao replaced, and the copy takes the original's place.
+      * Nome alone does not identify a record uniquely (the same aluno
+      * can appear more than once, once per turma/lancamento), so the
+      * operator must also supply the turma and the original lancamento
+      * date to pin down exactly which record gets corrected.
+       CORRIGIR-HISTORICO.
+               DISPLAY "Nome do aluno a corrigir : ".
+               ACCEPT NOME-BUSCA-HIST.
+               DISPLAY "Turma/disciplina do registro : ".
+               ACCEPT TURMA-BUSCA-HIST.
+               DISPLAY "Data de lancamento do registro (AAAAMMDD) : ".
+               ACCEPT DATA-BUSCA-HIST.
+               MOVE "N" TO SW-ENCONTROU-HIST.
+
+               OPEN INPUT ARQUIVO-HISTORICO.
+               IF HIST-ERRO NOT = "00"
+                  DISPLAY "Erro ao abrir ARQUIVO-HISTORICO, status "
+                     HIST-ERRO
+                  GO TO CORRIGIR-HISTORICO-EXIT.
+
+               OPEN OUTPUT ARQUIVO-HISTORICO-NOVO.
+               IF HISTNOVO-ERRO NOT = "00"
+                  DISPLAY "Erro ao abrir arquivo temporario, status "
+                     HISTNOVO-ERRO
+                  CLOSE ARQUIVO-HISTORICO
+                  GO TO CORRIGIR-HISTORICO-EXIT.
+
+               PERFORM COPIAR-REGISTRO-HISTORICO UNTIL HIST-ERRO = "10".
+
+               CLOSE ARQUIVO-HISTORICO.
+               CLOSE ARQUIVO-HISTORICO-NOVO.
+
+               IF NOT ENCONTROU-HIST
+                  DISPLAY "Aluno nao encontrado no historico !"
+                  GO TO CORRIGIR-HISTORICO-EXIT.
+
+               CALL "CBL_DELETE_FILE" USING NOME-HIST-ARQUIVO.
+               CALL "CBL_RENAME_FILE" USING NOVO-HIST-ARQUIVO
+                  NOME-HIST-ARQUIVO.
+
+               PERFORM GRAVAR-AUDITORIA-HISTORICO
+                  THRU GRAVAR-AUDITORIA-HISTORICO-EXIT.
+
+       CORRIGIR-HISTORICO-EXIT.
+               EXIT.
+
+      * Copies one REG-HISTORICO across to REG-HISTORICO-NOVO. The
+      * record whose HIST-NOME, HIST-TURMA and HIST-DATA all match the
+      * operator's search keys is corrected in place with an operator-
+      * supplied media/situacao instead of being copied unchanged; the
+      * three keys together are what disambiguate one aluno who
+      * appears more than once in the history.
+       COPIAR-REGISTRO-HISTORICO.
+               READ ARQUIVO-HISTORICO
+                  AT END
+                     MOVE "10" TO HIST-ERRO
+                  NOT AT END
+                     MOVE HIST-NOME     TO HISTN-NOME
+                     MOVE HIST-MEDIA    TO HISTN-MEDIA
+                     MOVE HIST-SITUACAO TO HISTN-SITUACAO
+                     MOVE HIST-DATA     TO HISTN-DATA
+                     MOVE HIST-TURMA    TO HISTN-TURMA
+                     IF HIST-NOME = NOME-BUSCA-HIST AND
+                        HIST-TURMA = TURMA-BUSCA-HIST AND
+                        HIST-DATA = DATA-BUSCA-HIST AND
+                        NOT ENCONTROU-HIST
+                        MOVE "S"           TO SW-ENCONTROU-HIST
+                        MOVE HIST-MEDIA    TO MEDIA-ANTIGA-HIST
+                        PERFORM CORRIGIR-REGISTRO-HISTORICO
+                     END-IF
+                     WRITE REG-HISTORICO-NOVO
+               END-READ.
+
+      * Prompts for the corrected media/situacao of the record just
+      * matched and stores it into the output record being built.
+       CORRIGIR-REGISTRO-HISTORICO.
+               MOVE MEDIA-ANTIGA-HIST TO MASCARA.
+               DISPLAY "Media atual..........: " MASCARA.
+               DISPLAY "Nova media...........: ".
+               ACCEPT MEDIA-NOVA-HIST.
+
+               MOVE MEDIA-NOVA-HIST TO HISTN-MEDIA, MEDIA.
+               PERFORM CLASSIFICAR-SITUACAO.
+               MOVE SITUACAO TO HISTN-SITUACAO.
+
+      * Appends the old/new media to ARQUIVO-AUDITORIA, the same
+      * record layout CORRIGIR-NOTA uses, with NUM-NOTA zeroed to mark
+      * a post-save media correction rather than a single nota.
+       GRAVAR-AUDITORIA-HISTORICO.
+               OPEN EXTEND ARQUIVO-AUDITORIA.
+               IF AUD-ERRO = "35"
+                  OPEN OUTPUT ARQUIVO-AUDITORIA.
+
+               IF AUD-ERRO NOT = "00"
+                  DISPLAY "Erro ao abrir ARQUIVO-AUDITORIA, status "
+                     AUD-ERRO
+                  GO TO GRAVAR-AUDITORIA-HISTORICO-EXIT.
+
+               MOVE NOME-BUSCA-HIST   TO AUD-NOME.
+               MOVE ZEROS             TO AUD-NUM-NOTA.
+               MOVE MEDIA-ANTIGA-HIST TO AUD-NOTA-ANTIGA.
+               MOVE MEDIA-NOVA-HIST   TO AUD-NOTA-NOVA.
+               ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+               WRITE REG-AUDITORIA.
+
+               IF AUD-ERRO NOT = "00"
+                  DISPLAY "Erro ao gravar REG-AUDITORIA, status "
+                     AUD-ERRO.
+
+               CLOSE ARQUIVO-AUDITORIA.
+
+       GRAVAR-AUDITORIA-HISTORICO-EXIT.
+               EXIT.
+
            END PROGRAM CALCULAR-MEDIA.
-           
\ No newline at end of file
