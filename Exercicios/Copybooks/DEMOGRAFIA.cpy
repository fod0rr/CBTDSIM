@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Shared nome/sexo entry fields, with SEXO validated via
+      * 88-level conditions, reused across the shop's roster-entry
+      * programs (SEXO.cbl, LOBO.cbl). Copy at the 05 level inside an
+      * enclosing group; use REPLACING to rename NOME/SEXO when the
+      * including program needs a different data name (e.g. an
+      * -AUX entry buffer).
+      ******************************************************************
+           05  NOME      PIC X(30) VALUE SPACES.
+           05  SEXO      PIC X VALUE SPACE.
+               88 SEXO-OK Value "f", "F", "M", "m".
+               88 MACHO   Value "m", "M".
