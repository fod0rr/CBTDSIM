@@ -7,6 +7,28 @@
        Installation. IFSP-Cubatao.
        Security.     EXEMPLO DE CODIFICACAO COBOL
                      DECISAO LOGICA.
+      *----------------------------------------------------*
+      * Modification History:
+      * 2026-08-09  IDADE is now computed from the system's current
+      *             date instead of a hardcoded 2025, and is adjusted
+      *             down a year when this year's birthday (DIA/MES)
+      *             has not happened yet.
+      * 2026-08-09  Each entry is now appended to ARQUIVO-LOBO instead
+      *             of being thrown away at Stop Run, the same way
+      *             SEXO.cbl persists its roster entries.
+      * 2026-08-09  NOME/SEXO now come from the shared DEMOGRAFIA
+      *             copybook instead of local 77-level items, same
+      *             as SEXO.cbl's REGISTRO-AUX.
+      * 2026-08-09  SEXO is now reprompted Until SEXO-OK instead of
+      *             accepting it blind, same as SEXO.cbl's ENTRAR-SEXO.
+      *             REG-LOBO's Record Contains corrected to 48, its
+      *             real length. ARQUIVO-LOBO back to Assign to DISK
+      *             plus Value Of File-Id, the shop's usual convention,
+      *             since it never needed runtime path redirection.
+      * 2026-08-09  ENTRAR-SEXO now normalizes a validated sexo to
+      *             uppercase before storing it, the same rule
+      *             SEXO.cbl's ENTRAR-SEXO already applies.
+      *----------------------------------------------------*
 
        Environment Division.
       *----------------------------------------------------*
@@ -17,12 +39,37 @@
        Special-Names.
               Decimal-Point Is Comma.
 
+       Input-Output Section.
+       File-Control.
+           Select ARQUIVO-LOBO Assign to DISK
+           Organization Is Line Sequential
+           Access Mode Is Sequential
+           File Status Is LB-ERRO.
+
        Data Division.
       *----------------------------------------------------*
+       File Section.
+      *-----------------------*
+       FD  ARQUIVO-LOBO
+           Label Record Is Standard
+           Record Contains 48 Characters
+           Data Record Is REG-LOBO
+           Value Of File-Id "LOBO.DAT".
+
+       01  REG-LOBO.
+           05  LB-NOME      Pic X(30).
+           05  LB-SEXO      Pic X(01).
+           05  LB-DIA       Pic 9(02).
+           05  LB-MES       Pic 9(02).
+           05  LB-ANO       Pic 9(04).
+           05  LB-IDADE     Pic 9(02).
+           05  LB-ANIMAL    Pic X(07).
+
        Working-Storage Section.
       *-----------------------*
-       77  NOME                           Pic X(30) Value Spaces.
-       77  SEXO                           Pic X(01) Value Space.
+       77  LB-ERRO                        Pic X(02) Value "00".
+       01  DADOS-PESSOA.
+           COPY DEMOGRAFIA.
        77  PESSOA                         Pic X(07) Value Spaces.
        77  ANIMAL                         Pic X(07) Value Spaces.
        77  IDADE                          Pic 9(02) Value Zeros.
@@ -32,21 +79,32 @@
            05 MES                         Pic 9(02) Value Zeros.
            05 ANO                         Pic 9(04) Value Zeros.
 
+       01  DATA-HOJE.
+           05 ANO-HOJE                    Pic 9(04) Value Zeros.
+           05 MES-HOJE                    Pic 9(02) Value Zeros.
+           05 DIA-HOJE                    Pic 9(02) Value Zeros.
+
        Procedure Division.
       *----------------------------------------------------*
        INICIO.
               Display "Digite seu nome.:".
               Accept NOME.
 
-              Display NOME ", qual seu sexo ? ".
-              Accept SEXO.
+              Perform ENTRAR-SEXO Until SEXO-OK.
 
               Display "Data de nascimento.:".
               Accept DATA-NASCIMENTO.
 
-              Compute IDADE = 2025 - ANO.
+              Accept DATA-HOJE From Date Yyyymmdd.
+              Compute IDADE = ANO-HOJE - ANO.
+
+              If MES-HOJE < MES
+                 Subtract 1 From IDADE
+              Else
+                 If MES-HOJE = MES And DIA-HOJE < DIA
+                    Subtract 1 From IDADE.
 
-              If SEXO = "m" Or "M"
+              If MACHO
                 Move "do LOBO"    To ANIMAL
                 Move "Mocinho" To PESSOA
               Else
@@ -60,4 +118,45 @@
               Else
                 Display NOME, "voce e ", PESSOA.
 
+              Perform GRAVAR-LOBO THRU GRAVAR-LOBO-EXIT.
+
 	      Stop Run.
+
+       ENTRAR-SEXO.
+              Display NOME ", qual seu sexo ? ".
+              Accept SEXO.
+              If SEXO-OK
+                 If MACHO
+                    Move "M" To SEXO
+                 Else
+                    Move "F" To SEXO
+              Else
+                 Display "Sexo incorreto !".
+
+      * Appends this entry to ARQUIVO-LOBO so the classification is
+      * not lost the moment the terminal closes.
+       GRAVAR-LOBO.
+              Open Extend ARQUIVO-LOBO.
+              If LB-ERRO = "35"
+                 Open Output ARQUIVO-LOBO.
+
+              If LB-ERRO Not = "00"
+                 Display "Erro ao abrir ARQUIVO-LOBO, status " LB-ERRO
+                 GO TO GRAVAR-LOBO-EXIT.
+
+              Move NOME   To LB-NOME.
+              Move SEXO   To LB-SEXO.
+              Move DIA    To LB-DIA.
+              Move MES    To LB-MES.
+              Move ANO    To LB-ANO.
+              Move IDADE  To LB-IDADE.
+              Move ANIMAL To LB-ANIMAL.
+              Write REG-LOBO.
+
+              If LB-ERRO Not = "00"
+                 Display "Erro ao gravar REG-LOBO, status " LB-ERRO.
+
+              Close ARQUIVO-LOBO.
+
+       GRAVAR-LOBO-EXIT.
+              EXIT.
